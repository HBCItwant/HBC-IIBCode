@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0614.
+      ****************************************************************
+      *  SA0614 - HEADER-TO-DETAIL SALES TAX BUCKET BALANCING
+      *
+      *  FOR EVERY TRANSACTION ON THE UNPACKED SAMASTER FILE, FOOTS
+      *  THE FOUR UHR-SALES-TAX-BREAKDOWN BUCKETS CARRIED ON THE
+      *  RECTYPE 00 HEADER (UHR-TOTAL-SALES-TAX PLUS TAX-BUCKET-2/3/4)
+      *  AGAINST THE SUM OF UDR-ITEM-STATE-TAX, UDR-ITEM-COUNTY-TAX
+      *  AND UDR-ITEM-LOCAL-TAX ACROSS EVERY RECTYPE 05 DETAIL LINE
+      *  UNDER THAT UHR-KEY, AND REPORTS ANY TRANSACTION WHERE THE TWO
+      *  DISAGREE BY MORE THAN A PENNY SO IT IS NOT FED TO THE GENERAL
+      *  LEDGER UNTIL RESOLVED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT TAXBAL-RPT-FILE ASSIGN TO "TAXBLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  TAXBAL-RPT-FILE.
+       01  TAXBAL-RPT-LINE              PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-FIRST-TRAN-SW         PIC X  VALUE "Y".
+           88  FIRST-TRANSACTION           VALUE "Y".
+       01  WS-CURR-TRAN-KEY.
+           05  WS-CURR-COMPARE-KEY  PIC X(16).
+           05  WS-CURR-TRANNUM      PIC 9999.
+           05  WS-CURR-QUALIFIER    PIC XXX.
+       01  WS-SAVE-TRAN-KEY         PIC X(23).
+       01  WS-HDR-TAX-TOTAL         PIC S9(7)V99.
+       01  WS-DTL-TAX-TOTAL         PIC S9(7)V999.
+       01  WS-DTL-TAX-TOTAL-2D      PIC S9(7)V99.
+       01  WS-TAX-DIFF              PIC S9(7)V99.
+       01  WS-TAX-ITEM-2D           PIC S9(5)V99.
+       01  WS-TAX-ITEM-3D           PIC S9(5)V999.
+       01  WS-HDR-SEEN-SW           PIC X  VALUE "N".
+           88  HDR-SEEN-FOR-TRAN           VALUE "Y".
+       01  WS-TRAN-CNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-EXCP-CNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                 PIC X(70) VALUE
+           "SA0614 SALES TAX BUCKET BALANCING - EXCEPTIONS ONLY".
+       01  WS-HDG-2.
+           05  FILLER PIC X(10) VALUE "STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(10) VALUE "TRANNUM".
+           05  FILLER PIC X(16) VALUE "HDR-TAX-TOTAL".
+           05  FILLER PIC X(16) VALUE "DTL-TAX-TOTAL".
+           05  FILLER PIC X(14) VALUE "DIFFERENCE".
+       01  WS-DETAIL-LINE.
+           05  WD-STORE             PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-TERM              PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-TRANNUM           PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-HDR-TAX           PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3).
+           05  WD-DTL-TAX           PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3).
+           05  WD-DIFF              PIC ZZZ,ZZ9.99-.
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(24) VALUE
+               "TRANSACTIONS CHECKED: ".
+           05  WS-SUM-TRAN-CNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(20) VALUE "  EXCEPTIONS: ".
+           05  WS-SUM-EXCP-CNT       PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           IF NOT FIRST-TRANSACTION
+               PERFORM 4000-VALIDATE-TRANSACTION
+           END-IF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT TAXBAL-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0614 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               WRITE TAXBAL-RPT-LINE FROM WS-HDG-1
+               WRITE TAXBAL-RPT-LINE FROM WS-HDG-2
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           EVALUATE UHR-RECTYPE
+               WHEN 00
+                   PERFORM 2250-CHECK-TRAN-BREAK
+                   PERFORM 2300-CAPTURE-HEADER-TAX
+               WHEN 05
+                   PERFORM 2250-CHECK-TRAN-BREAK
+                   PERFORM 2400-ACCUMULATE-DETAIL-TAX
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2250-CHECK-TRAN-BREAK.
+           MOVE UHR-STORE    TO WS-CURR-COMPARE-KEY (9:4)
+           MOVE UHR-CRDATE   TO WS-CURR-COMPARE-KEY (1:8)
+           MOVE UHR-TERMINAL TO WS-CURR-COMPARE-KEY (13:4)
+           MOVE UHR-TRANNUM  TO WS-CURR-TRANNUM
+           MOVE UHR-UNIQUE-QUALIFIER TO WS-CURR-QUALIFIER
+           IF FIRST-TRANSACTION
+               MOVE "N" TO WS-FIRST-TRAN-SW
+               PERFORM 2500-START-NEW-TRAN
+           ELSE
+               IF WS-CURR-TRAN-KEY NOT = WS-SAVE-TRAN-KEY
+                   PERFORM 4000-VALIDATE-TRANSACTION
+                   PERFORM 2500-START-NEW-TRAN
+               END-IF
+           END-IF.
+
+       2500-START-NEW-TRAN.
+           MOVE WS-CURR-TRAN-KEY TO WS-SAVE-TRAN-KEY
+           MOVE ZERO             TO WS-HDR-TAX-TOTAL WS-DTL-TAX-TOTAL
+           MOVE "N"              TO WS-HDR-SEEN-SW
+           ADD 1 TO WS-TRAN-CNT.
+
+       2300-CAPTURE-HEADER-TAX.
+           MOVE "Y" TO WS-HDR-SEEN-SW
+           MOVE ZERO TO WS-HDR-TAX-TOTAL
+           MOVE UHR-TOTAL-SALES-TAX TO WS-TAX-ITEM-2D
+           IF UHR-TTL-SLS-TAX-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-2D
+           END-IF
+           ADD WS-TAX-ITEM-2D TO WS-HDR-TAX-TOTAL
+           MOVE UHR-TAX-BUCKET-2 TO WS-TAX-ITEM-2D
+           IF UHR-TAX-BKT-2-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-2D
+           END-IF
+           ADD WS-TAX-ITEM-2D TO WS-HDR-TAX-TOTAL
+           MOVE UHR-TAX-BUCKET-3 TO WS-TAX-ITEM-2D
+           IF UHR-TAX-BKT-3-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-2D
+           END-IF
+           ADD WS-TAX-ITEM-2D TO WS-HDR-TAX-TOTAL
+           MOVE UHR-TAX-BUCKET-4 TO WS-TAX-ITEM-2D
+           IF UHR-TAX-BKT-4-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-2D
+           END-IF
+           ADD WS-TAX-ITEM-2D TO WS-HDR-TAX-TOTAL.
+
+       2400-ACCUMULATE-DETAIL-TAX.
+           PERFORM 2410-ADD-DETAIL-TAX-ITEM.
+
+       2410-ADD-DETAIL-TAX-ITEM.
+           MOVE UDR-ITEM-STATE-TAX TO WS-TAX-ITEM-3D
+           IF UDR-ITEM-STATE-TAX-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-3D
+           END-IF
+           ADD WS-TAX-ITEM-3D TO WS-DTL-TAX-TOTAL
+           MOVE UDR-ITEM-COUNTY-TAX TO WS-TAX-ITEM-3D
+           IF UDR-ITEM-COUNTY-TAX-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-3D
+           END-IF
+           ADD WS-TAX-ITEM-3D TO WS-DTL-TAX-TOTAL
+           MOVE UDR-ITEM-LOCAL-TAX TO WS-TAX-ITEM-3D
+           IF UDR-ITEM-LOCAL-TAX-SIGN = "-"
+               MULTIPLY -1 BY WS-TAX-ITEM-3D
+           END-IF
+           ADD WS-TAX-ITEM-3D TO WS-DTL-TAX-TOTAL.
+
+      *****************************************************************
+      *  4000-VALIDATE-TRANSACTION FIRES ON A TRANSACTION BREAK (AND
+      *  ONCE MORE AT END OF FILE) TO FOOT THE TRANSACTION JUST
+      *  COMPLETED.  A TRANSACTION WITH NO HEADER TAX BUCKETS SEEN
+      *  (RECTYPE 00 NEVER READ FOR THIS KEY) IS SKIPPED RATHER THAN
+      *  FALSELY FLAGGED, SINCE THERE IS NOTHING TO BALANCE AGAINST.
+      *****************************************************************
+       4000-VALIDATE-TRANSACTION.
+           IF HDR-SEEN-FOR-TRAN
+               COMPUTE WS-DTL-TAX-TOTAL-2D ROUNDED =
+                   WS-DTL-TAX-TOTAL
+               COMPUTE WS-TAX-DIFF =
+                   WS-HDR-TAX-TOTAL - WS-DTL-TAX-TOTAL-2D
+               IF FUNCTION ABS(WS-TAX-DIFF) > 0.01
+                   MOVE WS-SAVE-TRAN-KEY (9:4)  TO WD-STORE
+                   MOVE WS-SAVE-TRAN-KEY (13:4) TO WD-TERM
+                   MOVE WS-SAVE-TRAN-KEY (17:4) TO WD-TRANNUM
+                   MOVE WS-HDR-TAX-TOTAL        TO WD-HDR-TAX
+                   MOVE WS-DTL-TAX-TOTAL-2D     TO WD-DTL-TAX
+                   MOVE WS-TAX-DIFF             TO WD-DIFF
+                   WRITE TAXBAL-RPT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-EXCP-CNT
+               END-IF
+           END-IF.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-TRAN-CNT TO WS-SUM-TRAN-CNT
+           MOVE WS-EXCP-CNT TO WS-SUM-EXCP-CNT
+           WRITE TAXBAL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE TAXBAL-RPT-FILE.
