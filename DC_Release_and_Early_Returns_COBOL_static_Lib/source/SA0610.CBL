@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0610.
+      ****************************************************************
+      *  SA0610 - DAILY TENDER-TYPE RECONCILIATION REPORT
+      *
+      *  READS THE UNPACKED SAMASTER FILE AND ROLLS UTR-TENDER-AMOUNT
+      *  (RECTYPE 50 - UNPACKED-TENDER-RECORD) UP BY STORE/TERMINAL
+      *  AND BY THE CASH / HOUSE-CHARGE / BANK-CHARGE 88-LEVEL
+      *  GROUPINGS UNDER UTR-TENDER-TYPE.  ALSO BREAKS OUT DCC
+      *  DECLINED TENDERS AND FLOOR-LIMIT-ACTIVE TENDERS SO A
+      *  MIS-KEYED TENDER CODE OR A FLOOR-LIMIT OVERRIDE SURFACES
+      *  BEFORE THE GL FEED RUNS INSTEAD OF WHEN THE BANK DEPOSIT
+      *  FAILS TO MATCH.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT TENDER-RPT-FILE ASSIGN TO "TNDRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  TENDER-RPT-FILE.
+       01  TENDER-RPT-LINE         PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX             VALUE "00".
+           88  SAMSTR-OK                              VALUE "00".
+           88  SAMSTR-EOF                              VALUE "10".
+       01  WS-RPT-STATUS           PIC XX             VALUE "00".
+       01  WS-EOF-SW               PIC X              VALUE "N".
+           88  END-OF-SAMASTER                         VALUE "Y".
+       01  WS-TENDER-AMT-SIGNED    PIC S9(7)V99.
+       01  WS-MAX-ST               PIC S9(4) COMP     VALUE 500.
+       01  WS-ST-COUNT             PIC S9(4) COMP     VALUE 0.
+       01  WS-ST-TABLE.
+           05  WS-ST-ENTRY OCCURS 500 TIMES
+                   INDEXED BY ST-IDX ST-SRCH-IDX.
+               10  WS-ST-STORE          PIC 9999.
+               10  WS-ST-TERM           PIC 9999.
+               10  WS-ST-CASH-AMT       PIC S9(9)V99 COMP-3.
+               10  WS-ST-HOUSE-AMT      PIC S9(9)V99 COMP-3.
+               10  WS-ST-BANK-AMT       PIC S9(9)V99 COMP-3.
+               10  WS-ST-OTHER-AMT      PIC S9(9)V99 COMP-3.
+               10  WS-ST-DCC-DECL-CNT   PIC 9(5)     COMP-3.
+               10  WS-ST-DCC-DECL-AMT   PIC S9(9)V99 COMP-3.
+               10  WS-ST-FLOOR-CNT      PIC 9(5)     COMP-3.
+               10  WS-ST-FLOOR-AMT      PIC S9(9)V99 COMP-3.
+       01  WS-FOUND-SW              PIC X             VALUE "N".
+           88  ST-ENTRY-FOUND                          VALUE "Y".
+       01  WS-ST-SKIP-SW            PIC X             VALUE "N".
+           88  SKIP-ST-ENTRY                           VALUE "Y".
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-CASH         PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-GRAND-HOUSE        PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-GRAND-BANK         PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-GRAND-OTHER        PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-GRAND-DCC-CNT      PIC 9(7)      COMP-3 VALUE 0.
+           05  WS-GRAND-FLOOR-CNT    PIC 9(7)      COMP-3 VALUE 0.
+       01  WS-HDG-1.
+           05  FILLER                PIC X(30) VALUE
+               "SA0610 TENDER-TYPE RECON RPT ".
+           05  FILLER                PIC X(10) VALUE SPACES.
+       01  WS-HDG-2.
+           05  FILLER                PIC X(8)  VALUE "STORE".
+           05  FILLER                PIC X(8)  VALUE "TERM".
+           05  FILLER                PIC X(14) VALUE "CASH".
+           05  FILLER                PIC X(14) VALUE "HOUSE-CHG".
+           05  FILLER                PIC X(14) VALUE "BANK-CHG".
+           05  FILLER                PIC X(14) VALUE "OTHER".
+           05  FILLER                PIC X(10) VALUE "DCC-DECL".
+           05  FILLER                PIC X(10) VALUE "FLR-LIMIT".
+       01  WS-DETAIL-LINE.
+           05  WD-STORE              PIC 9999.
+           05  FILLER                PIC X(4).
+           05  WD-TERM               PIC 9999.
+           05  FILLER                PIC X(4).
+           05  WD-CASH               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WD-HOUSE              PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WD-BANK               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WD-OTHER              PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WD-DCC-CNT            PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(2).
+           05  WD-FLOOR-CNT          PIC ZZZ,ZZ9.
+       01  WS-GRAND-LINE.
+           05  FILLER                PIC X(17) VALUE "GRAND TOTALS".
+           05  WG-CASH               PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WG-HOUSE              PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WG-BANK               PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WG-OTHER              PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2).
+           05  WG-DCC-CNT            PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(2).
+           05  WG-FLOOR-CNT          PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT TENDER-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0610 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           IF UHR-RECTYPE = 50
+               PERFORM 2200-ACCUMULATE-TENDER
+           END-IF
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-ACCUMULATE-TENDER.
+           MOVE ZERO TO WS-TENDER-AMT-SIGNED
+           MOVE UTR-TENDER-AMOUNT TO WS-TENDER-AMT-SIGNED
+           IF UTR-TENDER-AMT-SIGN = "-"
+               MULTIPLY -1 BY WS-TENDER-AMT-SIGNED
+           END-IF
+           PERFORM 2300-FIND-OR-ADD-ST-ENTRY
+           IF NOT SKIP-ST-ENTRY
+               EVALUATE TRUE
+                   WHEN CASH
+                       ADD WS-TENDER-AMT-SIGNED
+                           TO WS-ST-CASH-AMT (ST-IDX)
+                       ADD WS-TENDER-AMT-SIGNED TO WS-GRAND-CASH
+                   WHEN HOUSE-CHARGE
+                       ADD WS-TENDER-AMT-SIGNED
+                           TO WS-ST-HOUSE-AMT (ST-IDX)
+                       ADD WS-TENDER-AMT-SIGNED TO WS-GRAND-HOUSE
+                   WHEN BANK-CHARGE
+                       ADD WS-TENDER-AMT-SIGNED
+                           TO WS-ST-BANK-AMT (ST-IDX)
+                       ADD WS-TENDER-AMT-SIGNED TO WS-GRAND-BANK
+                   WHEN OTHER
+                       ADD WS-TENDER-AMT-SIGNED
+                           TO WS-ST-OTHER-AMT (ST-IDX)
+                       ADD WS-TENDER-AMT-SIGNED TO WS-GRAND-OTHER
+               END-EVALUATE
+               IF DECLINED
+                   ADD 1 TO WS-ST-DCC-DECL-CNT (ST-IDX)
+                   ADD 1 TO WS-GRAND-DCC-CNT
+                   ADD WS-TENDER-AMT-SIGNED
+                       TO WS-ST-DCC-DECL-AMT (ST-IDX)
+               END-IF
+               IF FLOOR-LIMIT-ACTIVE
+                   ADD 1 TO WS-ST-FLOOR-CNT (ST-IDX)
+                   ADD 1 TO WS-GRAND-FLOOR-CNT
+                   ADD WS-TENDER-AMT-SIGNED
+                       TO WS-ST-FLOOR-AMT (ST-IDX)
+               END-IF
+           END-IF.
+
+       2300-FIND-OR-ADD-ST-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-ST-SKIP-SW
+           IF WS-ST-COUNT > 0
+               PERFORM VARYING ST-SRCH-IDX FROM 1 BY 1
+                       UNTIL ST-SRCH-IDX > WS-ST-COUNT
+                   IF WS-ST-STORE (ST-SRCH-IDX) = UHR-STORE
+                      AND WS-ST-TERM (ST-SRCH-IDX) = UHR-TERMINAL
+                       SET ST-IDX TO ST-SRCH-IDX
+                       SET ST-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT ST-ENTRY-FOUND
+               IF WS-ST-COUNT < WS-MAX-ST
+                   ADD 1 TO WS-ST-COUNT
+                   SET ST-IDX TO WS-ST-COUNT
+                   INITIALIZE WS-ST-ENTRY (ST-IDX)
+                   MOVE UHR-STORE    TO WS-ST-STORE (ST-IDX)
+                   MOVE UHR-TERMINAL TO WS-ST-TERM (ST-IDX)
+               ELSE
+                   DISPLAY "SA0610 - STORE/TERM TABLE FULL, "
+                           "SKIPPING " UHR-STORE " " UHR-TERMINAL
+                   MOVE "Y" TO WS-ST-SKIP-SW
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           WRITE TENDER-RPT-LINE FROM WS-HDG-1
+           WRITE TENDER-RPT-LINE FROM WS-HDG-2
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > WS-ST-COUNT
+               MOVE WS-ST-STORE (ST-IDX)     TO WD-STORE
+               MOVE WS-ST-TERM (ST-IDX)      TO WD-TERM
+               MOVE WS-ST-CASH-AMT (ST-IDX)  TO WD-CASH
+               MOVE WS-ST-HOUSE-AMT (ST-IDX) TO WD-HOUSE
+               MOVE WS-ST-BANK-AMT (ST-IDX)  TO WD-BANK
+               MOVE WS-ST-OTHER-AMT (ST-IDX) TO WD-OTHER
+               MOVE WS-ST-DCC-DECL-CNT (ST-IDX) TO WD-DCC-CNT
+               MOVE WS-ST-FLOOR-CNT (ST-IDX)    TO WD-FLOOR-CNT
+               WRITE TENDER-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE WS-GRAND-CASH      TO WG-CASH
+           MOVE WS-GRAND-HOUSE     TO WG-HOUSE
+           MOVE WS-GRAND-BANK      TO WG-BANK
+           MOVE WS-GRAND-OTHER     TO WG-OTHER
+           MOVE WS-GRAND-DCC-CNT   TO WG-DCC-CNT
+           MOVE WS-GRAND-FLOOR-CNT TO WG-FLOOR-CNT
+           WRITE TENDER-RPT-LINE FROM WS-GRAND-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE TENDER-RPT-FILE.
