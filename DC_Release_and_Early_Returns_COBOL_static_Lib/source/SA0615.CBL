@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0615.
+      ****************************************************************
+      *  SA0615 - TRAINING-TRANSACTION SEGREGATION CERTIFICATION RPT
+      *
+      *  PULLS EVERY RECTYPE 00 HEADER ACROSS THE FULL UNPACKED
+      *  SAMASTER FILE WITH UHR-TRAINING-FLAG SET (THIS-IS-TRAINING)
+      *  AND LISTS EACH ONE, THEN ROLLS THE DOLLARS UP BY STORE AND
+      *  RINGING DATE.  THIS GIVES OPS AN INDEPENDENT EXTRACT THEY CAN
+      *  CHECK AGAINST THE REAL SALES TOTALS TO POSITIVELY CERTIFY
+      *  THAT TRAINING-MODE ACTIVITY WAS KEPT OUT, RATHER THAN JUST
+      *  TRUSTING THE FLAG DOWNSTREAM.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT TRNCERT-RPT-FILE ASSIGN TO "TRNCERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  TRNCERT-RPT-FILE.
+       01  TRNCERT-RPT-LINE             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-TRAN-GROSS-2D         PIC S9(7)V99.
+       01  WS-MAX-SD                PIC S9(4) COMP VALUE 1000.
+       01  WS-SD-COUNT              PIC S9(4) COMP VALUE 0.
+       01  WS-SD-TABLE.
+           05  WS-SD-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY SD-IDX SD-SRCH-IDX.
+               10  WS-SD-STORE          PIC 9999.
+               10  WS-SD-CRDATE         PIC 9(8).
+               10  WS-SD-CNT            PIC 9(7)     COMP-3.
+               10  WS-SD-AMT            PIC S9(9)V99 COMP-3.
+       01  WS-FOUND-SW              PIC X   VALUE "N".
+           88  SD-ENTRY-FOUND               VALUE "Y".
+       01  WS-SD-SKIP-SW            PIC X   VALUE "N".
+           88  SKIP-SD-ENTRY                VALUE "Y".
+       01  WS-TRAIN-CNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-GRAND-AMT              PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-HDG-1                  PIC X(70) VALUE
+           "SA0615 TRAINING-TRANSACTION SEGREGATION CERTIFICATION".
+       01  WS-HDG-2                  PIC X(40) VALUE
+           "TRAINING-FLAGGED TRANSACTIONS (DETAIL)".
+       01  WS-HDG-3.
+           05  FILLER PIC X(8)  VALUE "STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(10) VALUE "TRANNUM".
+           05  FILLER PIC X(10) VALUE "CRDATE".
+           05  FILLER PIC X(16) VALUE "TRAN-AMOUNT".
+       01  WS-DETAIL-LINE.
+           05  WD-STORE             PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-TERM              PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-TRANNUM           PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-CRDATE            PIC 9(8).
+           05  FILLER               PIC X(4).
+           05  WD-TRAN-AMT          PIC ZZZ,ZZ9.99-.
+       01  WS-HDG-4                  PIC X(40) VALUE
+           "TRAINING DOLLARS BY STORE/DATE".
+       01  WS-HDG-5.
+           05  FILLER PIC X(8)  VALUE "STORE".
+           05  FILLER PIC X(10) VALUE "CRDATE".
+           05  FILLER PIC X(10) VALUE "TRAN-CNT".
+           05  FILLER PIC X(16) VALUE "TOTAL-AMOUNT".
+       01  WS-SD-LINE.
+           05  WS-SD-STORE-O         PIC 9999.
+           05  FILLER                PIC X(6).
+           05  WS-SD-CRDATE-O        PIC 9(8).
+           05  FILLER                PIC X(4).
+           05  WS-SD-CNT-O           PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(4).
+           05  WS-SD-AMT-O           PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(30) VALUE
+               "TOTAL TRAINING TRANSACTIONS: ".
+           05  WS-SUM-TRAIN-CNT      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(20) VALUE "  TOTAL DOLLARS: ".
+           05  WS-SUM-AMT            PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           PERFORM 3000-PRODUCE-SUMMARY-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT TRNCERT-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0615 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               WRITE TRNCERT-RPT-LINE FROM WS-HDG-1
+               WRITE TRNCERT-RPT-LINE FROM WS-HDG-2
+               WRITE TRNCERT-RPT-LINE FROM WS-HDG-3
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           IF UHR-RECTYPE = 00 AND THIS-IS-TRAINING
+               PERFORM 2200-REPORT-TRAINING-HEADER
+           END-IF
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-REPORT-TRAINING-HEADER.
+           ADD 1 TO WS-TRAIN-CNT
+           MOVE ZERO TO WS-TRAN-GROSS-2D
+           MOVE UHR-TRAN-TOTAL-2D TO WS-TRAN-GROSS-2D
+           IF UHR-TRAN-TOTAL-SIGN = "-"
+               MULTIPLY -1 BY WS-TRAN-GROSS-2D
+           END-IF
+           MOVE UHR-STORE    TO WD-STORE
+           MOVE UHR-TERMINAL TO WD-TERM
+           MOVE UHR-TRANNUM  TO WD-TRANNUM
+           MOVE UHR-CRDATE   TO WD-CRDATE
+           MOVE WS-TRAN-GROSS-2D TO WD-TRAN-AMT
+           WRITE TRNCERT-RPT-LINE FROM WS-DETAIL-LINE
+           ADD WS-TRAN-GROSS-2D TO WS-GRAND-AMT
+           PERFORM 2300-FIND-OR-ADD-SD-ENTRY
+           IF NOT SKIP-SD-ENTRY
+               ADD 1 TO WS-SD-CNT (SD-IDX)
+               ADD WS-TRAN-GROSS-2D TO WS-SD-AMT (SD-IDX)
+           END-IF.
+
+       2300-FIND-OR-ADD-SD-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-SD-SKIP-SW
+           IF WS-SD-COUNT > 0
+               PERFORM VARYING SD-SRCH-IDX FROM 1 BY 1
+                       UNTIL SD-SRCH-IDX > WS-SD-COUNT
+                   IF WS-SD-STORE (SD-SRCH-IDX) = UHR-STORE
+                      AND WS-SD-CRDATE (SD-SRCH-IDX) = UHR-CRDATE
+                       SET SD-IDX TO SD-SRCH-IDX
+                       SET SD-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT SD-ENTRY-FOUND
+               IF WS-SD-COUNT < WS-MAX-SD
+                   ADD 1 TO WS-SD-COUNT
+                   SET SD-IDX TO WS-SD-COUNT
+                   INITIALIZE WS-SD-ENTRY (SD-IDX)
+                   MOVE UHR-STORE  TO WS-SD-STORE (SD-IDX)
+                   MOVE UHR-CRDATE TO WS-SD-CRDATE (SD-IDX)
+               ELSE
+                   DISPLAY "SA0615 - STORE/DATE TABLE FULL, SKIPPING "
+                           UHR-STORE " " UHR-CRDATE
+                   MOVE "Y" TO WS-SD-SKIP-SW
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-SUMMARY-REPORT.
+           WRITE TRNCERT-RPT-LINE FROM WS-HDG-4
+           WRITE TRNCERT-RPT-LINE FROM WS-HDG-5
+           PERFORM VARYING SD-IDX FROM 1 BY 1
+                   UNTIL SD-IDX > WS-SD-COUNT
+               MOVE WS-SD-STORE (SD-IDX)  TO WS-SD-STORE-O
+               MOVE WS-SD-CRDATE (SD-IDX) TO WS-SD-CRDATE-O
+               MOVE WS-SD-CNT (SD-IDX)    TO WS-SD-CNT-O
+               MOVE WS-SD-AMT (SD-IDX)    TO WS-SD-AMT-O
+               WRITE TRNCERT-RPT-LINE FROM WS-SD-LINE
+           END-PERFORM
+           MOVE WS-TRAIN-CNT TO WS-SUM-TRAIN-CNT
+           MOVE WS-GRAND-AMT TO WS-SUM-AMT
+           WRITE TRNCERT-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE TRNCERT-RPT-FILE.
