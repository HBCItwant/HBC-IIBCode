@@ -0,0 +1,1093 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0619.
+      ****************************************************************
+      *  SA0619 - SAMASTER UNPACK JOB WITH CHECKPOINT/RESTART
+      *
+      *  READS THE PACKED SAMASTER FILE, CONVERTS EVERY COMP-3 FIELD
+      *  SAMUNPAK.CPY MARKS WITH A "U" INTO THE WIDER DISPLAY FORM
+      *  SHOWN IN THAT COPYBOOK (DERIVING THE SEPARATE SIGN BYTE WHERE
+      *  ONE IS CARRIED), AND WRITES THE UNPACKED SAMUNPAK.CPY RECORD
+      *  CONSUMED BY THE REST OF SALES AUDIT.  EVERY CHECKPOINT-
+      *  INTERVAL RECORDS, THE UHR-KEY OF THE LAST RECORD SUCCESSFULLY
+      *  WRITTEN IS SAVED TO THE SAMCKPT CONTROL FILE.  IF THIS JOB IS
+      *  RESUBMITTED WHILE A CHECKPOINT FROM A PRIOR RUN IS STILL ON
+      *  FILE, IT IS A RESTART: THE PACKED INPUT IS READ FORWARD PAST
+      *  EVERY KEY ALREADY WRITTEN AND THE UNPACKED OUTPUT IS EXTENDED
+      *  RATHER THAN REBUILT, SO ONE BAD RECORD LATE IN AN OVERNIGHT
+      *  RUN NO LONGER FORCES THE WHOLE NIGHT'S VOLUME TO BE
+      *  REPROCESSED.  ON A CLEAN FINISH THE CHECKPOINT IS CLEARED SO
+      *  THE NEXT SUBMISSION STARTS FRESH.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PACKED-SAMASTER-FILE ASSIGN TO "SAMSTRP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PACKED-STATUS.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT SAMASTER-TEMP-FILE ASSIGN TO "SAMSTRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TEMP-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SAMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PACKED-SAMASTER-FILE.
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 00 = SALES HEADER.  FIELD ORDER AND
+      *  NAMES MIRROR UNPACKED-HEADER-RECORD IN SAMUNPAK.CPY; EVERY
+      *  FIELD SAMUNPAK.CPY FLAGS "U" IS DECLARED COMP-3 HERE AT THE
+      *  SAME DIGIT/DECIMAL LAYOUT AS ITS DISPLAY COUNTERPART, SIGNED
+      *  WHEN A SEPARATE "-SIGN" BYTE IS CARRIED ON THE UNPACKED SIDE.
+      *  FIELDS SAMUNPAK.CPY DOES NOT FLAG ARE ALREADY DISPLAY/
+      *  ALPHANUMERIC IN THE PACKED SOURCE AND ARE CARRIED THROUGH
+      *  UNCHANGED.  PURE ALPHANUMERIC "FILLER" ITEMS THAT CARRY A "U"
+      *  MARK ARE RESERVED BYTES, NOT PACKED NUMERICS, AND ARE ALSO
+      *  CARRIED THROUGH UNCHANGED.
+      ****************************************************************
+       01  PACKED-HEADER-RECORD.
+           05  PKH-CRDATE            PIC 9(8)     COMP-3.
+           05  PKH-STORE             PIC 9999.
+           05  PKH-TERM              PIC 9999.
+           05  PKH-TRANNUM           PIC 9999     COMP-3.
+           05  PKH-UNIQUE-QUALIFIER  PIC XXX.
+           05  PKH-RECSEQ            PIC 9999.
+           05  PKH-RECTYPE           PIC 99.
+           05  PKH-COMPANY-CODE      PIC 99.
+           05  PKH-CUSTOMER          PIC 9(16)    COMP-3.
+           05  PKH-TYPE              PIC 99.
+           05  PKH-QUAL              PIC 99.
+           05  PKH-VOID              PIC 9.
+           05  PKH-ORIG-ASSOCIATE    PIC 9(7)     COMP-3.
+           05  PKH-TIME              PIC 9(5)     COMP-3.
+           05  PKH-EXP-DATE          PIC S9(5)    COMP-3.
+           05  PKH-PAYDOCNUM         PIC S9(9)    COMP-3.
+           05  PKH-GROSS             PIC S9(9)    COMP-3.
+           05  PKH-TAX               PIC S9(5)    COMP-3.
+           05  PKH-SA-MODIFIED       PIC X.
+           05  PKH-VD-TRAN-NO        PIC 9(8)     COMP-3.
+           05  PKH-DISCOUNT-PC       PIC V99.
+           05  PKH-DISCOUNT-AMOUNT   PIC S9(9)    COMP-3.
+           05  PKH-AUTHORIZATION-NO-X.
+               10  PKH-AUTHORIZATION-NO  PIC 9(6).
+           05  PKH-PROCESSED-FLAG    PIC X.
+           05  PKH-OFFLINE-FLAG      PIC X.
+           05  PKH-ACCOUNT-TYPE      PIC X.
+           05  PKH-DEFERRED-PLAN     PIC 9(5).
+           05  PKH-MODIFIED-DATE     PIC 9(8)     COMP-3.
+           05  PKH-DEFERRED-FLAG     PIC X.
+           05  PKH-YNKR-QUAL         PIC XX.
+           05  PKH-RINGING-ASSOC     PIC 9(7)     COMP-3.
+           05  PKH-MODIFIED-USERID   PIC X(8).
+           05  PKH-FORCE-BALANCE     PIC X.
+           05  PKH-DEFERRED-DEPT     PIC 9(5)     COMP-3.
+           05  PKH-SWIPED-FLAG       PIC X.
+           05  PKH-ORIGINAL-QUAL     PIC XX.
+           05  PKH-ASSOC-DISC-ON-TAX PIC S9(7)V99 COMP-3.
+           05  PKH-YNK-DISCOUNT-PC   PIC SV9(6)   COMP-3.
+           05  PKH-TRANS-TYPEN       PIC X(3).
+           05  PKH-TRANS-SOURCE      PIC X(3).
+           05  PKH-TOTAL-SALES-TAX   PIC S9(5)V99 COMP-3.
+           05  PKH-TAX-BUCKET-2      PIC S9(5)V99 COMP-3.
+           05  PKH-TAX-BUCKET-3      PIC S9(5)V99 COMP-3.
+           05  PKH-TAX-BUCKET-4      PIC S9(5)V99 COMP-3.
+           05  PKH-REC-DATE          PIC 9(8)     COMP-3.
+           05  PKH-VOID-BY-TRACER    PIC 9999     COMP-3.
+           05  PKH-VOID-REASON       PIC XX.
+           05  PKH-PETTY-CASH-MEMO   PIC X(40).
+           05  PKH-REF-DATE          PIC 9(8)     COMP-3.
+           05  PKH-TRAINING-FLAG     PIC X(1).
+           05  PKH-SA-VOID-IND       PIC 9.
+           05  PKH-REF-TERM          PIC 9999.
+           05  PKH-REF-TRACER        PIC 9999     COMP-3.
+           05  PKH-REF-STORE         PIC 9999.
+           05  PKH-RET-FROM-TERM     PIC 9(4).
+           05  PKH-RET-FROM-TRACER   PIC 9(4).
+           05  PKH-TRAN-TOTAL-2D     PIC S9(7)V99 COMP-3.
+           05  PKH-OP-CODE           PIC 9(3)     COMP-3.
+           05  PKH-DIVISION          PIC 9(3)     COMP-3.
+           05  PKH-NAME-PLATE        PIC 9(3)     COMP-3.
+           05  PKH-MGR-ID            PIC X(8).
+           05  PKH-AMEX-TNDR         PIC X(1).
+           05  PKH-BNKCRD-TNDR       PIC X(1).
+           05  PKH-HOUSE-TNDR        PIC X(1).
+           05  PKH-ASSOC-ERROR       PIC X(1).
+           05  PKH-VERIFY-ID         PIC X(8).
+           05  PKH-VERIFY-DATE       PIC 9(8)     COMP-3.
+           05  PKH-TLOG-VERSION      PIC X(2).
+           05  PKH-WEB-ORDER-NUM     PIC 9(9)     COMP-3.
+           05  PKH-CRITICAL-ERROR    PIC X(1).
+           05  PKH-FIFTH-AVENUE-CLUB PIC 999.
+           05  PKH-INTL-SHIP         PIC X(4).
+           05  PKH-POS-MGR           PIC 9(7)     COMP-3.
+           05  PKH-TNDR-OVERRIDE     PIC X(1).
+           05  PKH-GIFT-MGR          PIC 9(7)     COMP-3.
+           05  PKH-GIFT-SEND         PIC X.
+           05  PKH-TRE-RESPONSE      PIC X.
+           05  PKH-TRE-OVERRIDE      PIC X.
+           05  PKH-FULFILL-STORE     PIC 9(4).
+           05  PKH-PRINT-EMAIL       PIC X.
+           05  PKH-LOTTO-NBR         PIC X(10).
+           05  PKH-DRAW-NBR          PIC 9(03).
+           05  PKH-LOTTO-DRAW-DT     PIC 9(08).
+           05  PKH-LOTTO-CAL-VER     PIC 9(04).
+           05  PKH-WEB-ORDER-DT      PIC 9(8)     COMP-3.
+           05  PKH-WEB-ORDER-TIME    PIC 9(6).
+           05  PKH-ORDER-NUM         PIC 9(9).
+           05  PKH-ORDER-TYPE        PIC X.
+           05  PKH-PCAP-CARD-NUM     PIC 9(16).
+           05  PKH-WEB-SUFFIX        PIC 9(3).
+           05  PKH-WEB-ORDER-NO      PIC 9(9)     COMP-3.
+           05  PKH-LOC-ORDER-NO        PIC 9(8).
+           05  PKH-LOC-SHIPMENT-NUM    PIC 99.
+           05  PKH-LOC-LINES-PRESENT   PIC X(10).
+           05  PKH-LOC-HOLD-ORDER-TYPE PIC X(03).
+           05  PKH-LOC-HOLD-ITEM-COUNT PIC 9(04).
+           05  PKH-REPLAYED-INVOICE  PIC X.
+           05  PKH-FILLER4           PIC X(13).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 05 = SALES LINE ITEM.
+      ****************************************************************
+       01  PACKED-DETAIL-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKD-KEY                    PIC X(27).
+           05  PKD-RECTYPE                PIC 99.
+           05  PKD-DEPT-CLASS             PIC 9(7)     COMP-3.
+           05  PKD-VENDOR                 PIC 9(9)     COMP-3.
+           05  PKD-SKU                    PIC 9(7)     COMP-3.
+           05  PKD-EVERYDAY-PRICE         PIC S9(7)V99 COMP-3.
+           05  PKD-PRICE                  PIC S9(9)    COMP-3.
+           05  PKD-OVERRIDE-PRICE         PIC S9(7)V99 COMP-3.
+           05  PKD-QTY-0D                 PIC 9(5)     COMP-3.
+           05  PKD-DELETE                 PIC X.
+           05  PKD-UPC-NO-13              PIC 9(13).
+           05  PKD-INDEX                  PIC 9(13).
+           05  PKD-ASSOC-DISCOUNT         PIC S9(7)V99 COMP-3.
+           05  PKD-TAX-FLAG               PIC X.
+           05  PKD-SPA-RTN-OVERRD-FL      PIC X.
+           05  PKD-ORIG-DTL-ASSOC         PIC 9(7)     COMP-3.
+           05  PKD-FREQ-SHOPPER           PIC 9(13)    COMP-3.
+           05  PKD-FILLER-COLOR           PIC 9(3).
+           05  PKD-MKDN-PERCENT           PIC V99.
+           05  PKD-TICKET-PRICE           PIC S9(7)V99 COMP-3.
+           05  PKD-OVERRIDE-FLAG          PIC X.
+           05  PKD-UPC-SCAN-FLAG          PIC X.
+           05  PKD-SEND-ZIP-CODE          PIC 9(5).
+           05  PKD-TAX-OVERRIDE           PIC X.
+           05  PKD-VALUE-PRICED           PIC X.
+           05  PKD-PRICE-STATUS-FLAG      PIC X.
+           05  PKD-ZERO-RETURN-IND        PIC X(1).
+           05  PKD-ASSOC-OR-FIRST-DAY     PIC X.
+           05  PKD-ELITE-SHIPPING         PIC X.
+           05  PKD-GIFT-ITEM              PIC X.
+           05  PKD-PRIMARY-SALES-ASSOC    PIC 9(7)     COMP-3.
+           05  PKD-ASSISTING-SALES-ASSOC  PIC 9(7)     COMP-3.
+           05  PKD-RINGING-SALES-ASSOC    PIC 9(7)     COMP-3.
+           05  PKD-MAKEUP-ARTIST-ASSOC    PIC 9(7)     COMP-3.
+           05  PKD-ORIGTRN-DATE           PIC 9(8)     COMP-3.
+           05  PKD-ORIGTRN-STORE          PIC 9999.
+           05  PKD-ORIGTRN-TERM           PIC 9999.
+           05  PKD-ORIGTRN-TRACER         PIC 9999     COMP-3.
+           05  PKD-ORIGTRN-RECEIPT-FOUND  PIC X.
+           05  PKD-RETURN-REASON          PIC XX.
+           05  PKD-ORIGTRN-PRI-SA-ASSOC   PIC 9(7)     COMP-3.
+           05  PKD-ORIGTRN-AST-SA-ASSOC   PIC 9(7)     COMP-3.
+           05  PKD-FULFILL-STORE          PIC 9(4).
+           05  PKD-ORIGTRN-MKUP-SA-ASSOC  PIC 9(7)     COMP-3.
+           05  PKD-TAX-EXEMPT-ID          PIC X(20).
+           05  PKD-TAX-EXEMPT-REASON      PIC XX.
+           05  PKD-ITEM-TOTAL-TAX         PIC S9(5)V99  COMP-3.
+           05  PKD-ITEM-STATE-TAX         PIC S9(5)V999 COMP-3.
+           05  PKD-ITEM-COUNTY-TAX        PIC S9(5)V999 COMP-3.
+           05  PKD-ITEM-LOCAL-TAX         PIC S9(5)V999 COMP-3.
+           05  PKD-TRAN-CATEGORY          PIC X(3).
+           05  PKD-CUST-INFO-NO           PIC 99.
+           05  PKD-USER-ID                PIC X(8).
+           05  PKD-CHANGE-DATE            PIC 9(8)     COMP-3.
+           05  PKD-LWP-STORE-ON-OFF       PIC X.
+           05  PKD-LWP-USED               PIC X.
+           05  PKD-LWP-ASSOC-OVERRIDE     PIC X.
+           05  PKD-COUPON-DOC-GL          PIC X(16).
+           05  PKD-AUTH-CODE              PIC X(8).
+           05  PKD-GOW                    PIC 9(9)     COMP-3.
+           05  PKD-GIFTREG                PIC 9(9)     COMP-3.
+           05  PKD-BIG-TICKET             PIC 9(9)     COMP-3.
+           05  PKD-CENT-STK               PIC 9(9)     COMP-3.
+           05  PKD-DOC-GL-TYP             PIC X(1).
+           05  PKD-TAX-EXEMPT-IND         PIC X.
+           05  PKD-EGC-CODE               PIC 9(4).
+           05  PKD-SPECIAL-SERVICE-IND    PIC X(3).
+           05  PKD-MDSE-STATUS-FLAG       PIC 9(4).
+           05  PKD-MDSE-IND               PIC X(3).
+           05  PKD-ASSISTING-SALES-ASSOC-ST PIC 9(3)   COMP-3.
+           05  PKD-LOC-ORDER-LINENUM      PIC 9(3)     COMP-3.
+           05  PKD-ORIGTRN-PRI-SA-ASSOC-ST  PIC 9(3)   COMP-3.
+           05  PKD-ORIGTRN-AST-SA-ASSOC-ST  PIC 9(3)   COMP-3.
+           05  PKD-REPLENISH-ITEM-FLAG    PIC X.
+           05  PKD-REPLENISH-DAYS         PIC 9(3)     COMP-3.
+           05  PKD-SD-PRIMARY-SALES-ASSOC-ST PIC 9(3)  COMP-3.
+           05  PKD-UPC-NOT-ON-FILE-FLAG   PIC X(1).
+           05  PKD-BOGO-DRIVER            PIC X(1).
+           05  PKD-BOGO-PASSENGER         PIC X(1).
+           05  PKD-BOGO-GROUP             PIC X(2).
+           05  PKD-BOGO-COUPON-IND        PIC X(1).
+           05  PKD-REASON2-OVERRIDE       PIC X(1).
+           05  PKD-MANUAL-DISCOUNT-ASSOC  PIC 9(7)     COMP-3.
+           05  PKD-FASHION-FIX            PIC X(1).
+           05  PKD-SAKS-DIRECT-ITEM-FLG   PIC X(1).
+           05  PKD-LIGHTNING              PIC X(1).
+           05  PKD-SERIAL-NUMBER          PIC X(15).
+           05  PKD-RETURNABLE             PIC X.
+           05  PKD-ITEM-DESC              PIC X(40).
+           05  PKD-WEB-LINE-NUM           PIC 9(9).
+           05  PKD-NON-MERCH-FLAG         PIC X(01).
+           05  PKD-FILLER4                PIC X(01).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 40 = DEPOSIT/FEE.
+      ****************************************************************
+       01  PACKED-FEE-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKF-KEY               PIC X(27).
+           05  PKF-RECTYPE           PIC 99.
+           05  PKF-CODE              PIC 9(5).
+           05  PKF-AMOUNT            PIC S9(7)V99 COMP-3.
+           05  PKF-DELETE            PIC X.
+           05  PKF-FILLER1           PIC X(467).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 50 = TENDER.
+      ****************************************************************
+       01  PACKED-TENDER-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKT-KEY               PIC X(27).
+           05  PKT-RECTYPE           PIC 99.
+           05  PKT-TENDER-TYPE       PIC 999.
+           05  PKT-CUST-NO           PIC 99.
+           05  PKT-ACCOUNT-NO        PIC X(32).
+           05  PKT-EXPIRATION-DATE   PIC 9(4).
+           05  PKT-MODE-OF-ENTRY     PIC X.
+           05  PKT-AUTH-RESPONSEN    PIC 9(2).
+           05  PKT-AUTH-CODE         PIC X(8).
+           05  PKT-FILLER            PIC X(40).
+           05  PKT-TENDER-AMOUNT     PIC S9(7)V99 COMP-3.
+           05  PKT-FLOOR-LIMIT-INDC  PIC X.
+           05  PKT-CUSTOMER-ID-TYPE  PIC X(1).
+           05  PKT-CUSTOMER-DL-NUMB  PIC X(22).
+           05  PKT-CUSTOMER-MICR     PIC X(26).
+           05  PKT-CUSTOMER-STATE    PIC X(3).
+           05  PKT-CUSTOMER-ZIP-C    PIC X(10).
+           05  PKT-CUSTOMER-PHONE    PIC 9(10).
+           05  PKT-LOYALTY-IND       PIC X.
+           05  PKT-PLAN-CODE         PIC 99.
+           05  PKT-POA-NO            PIC X(16).
+           05  PKT-CUST-NAME         PIC X(30).
+           05  PKT-DELETE            PIC X.
+           05  PKT-CHANGE-USERID     PIC X(8).
+           05  PKT-CHANGE-DATE       PIC 9(8)     COMP-3.
+           05  PKT-EGC-CODE          PIC 9(4).
+           05  PKT-DCC               PIC X(1).
+           05  PKT-EMPLOYEE-DISC     PIC X(1).
+           05  PKT-EMP-NUM           PIC 9(7).
+           05  PKT-INVALID-TND-NO    PIC X(1).
+           05  PKT-AMEX-TRANS-IDENT  PIC 9(15).
+           05  PKT-AMEX-POSDATA-CODE PIC X(12).
+           05  PKT-AVS-RESP          PIC X(01).
+           05  PKT-CID-RESP          PIC X(01).
+           05  PKT-REF-DATE          PIC 9(8)     COMP-3.
+           05  PKT-REF-STORE         PIC 9999.
+           05  PKT-REF-TERM          PIC 9999.
+           05  PKT-REF-TRACER        PIC 9999     COMP-3.
+           05  PKT-DEP-COUP-OVRD     PIC X.
+           05  PKT-COUNTRY-CDE       PIC X(02).
+           05  PKT-CURRENCY-CDE      PIC 9(03).
+           05  PKT-NEW-PLAN          PIC X(5).
+           05  PKT-RMGT-TEND-AMT     PIC S9(7)V99 COMP-3.
+           05  PKT-TOKEN-FLAG        PIC 9.
+           05  PKT-TOKEN-POA-FLAG    PIC 9.
+           05  PKT-APPLE-PAY-IND     PIC X.
+           05  PKT-FILLER1           PIC X(155).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 60 = MEMO.
+      ****************************************************************
+       01  PACKED-MEMO-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKM-KEY               PIC X(27).
+           05  PKM-RECTYPE           PIC 99.
+           05  PKM-DEPT-CLASS        PIC 9(6).
+           05  PKM-NUMBER            PIC 9(18)    COMP-3.
+           05  PKM-AMOUNT            PIC S9(7)V99 COMP-3.
+           05  PKM-YNKR-QUAL         PIC XX.
+           05  PKM-RINGING-ASSOC     PIC 9(7)     COMP-3.
+           05  PKM-DELETE            PIC X.
+           05  PKM-VOID-FLAG         PIC X.
+           05  PKM-DATA              PIC X(60).
+           05  PKM-AMOUNT2           PIC S9(7)V99 COMP-3.
+           05  PKM-LOYALTY-CLUB      PIC X.
+           05  PKM-FILLER1           PIC X(367).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 70 = CUSTOMER INFORMATION.
+      ****************************************************************
+       01  PACKED-CUSTOMER-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKC-KEY               PIC X(27).
+           05  PKC-RECTYPE           PIC 99.
+           05  PKC-CUST-INFO-NO      PIC 99.
+           05  PKC-ADDRESS-TYPE      PIC XX.
+           05  PKC-CUSTOMER-NAME     PIC X(30).
+           05  PKC-CUSTOMER-ADDR-1   PIC X(30).
+           05  PKC-CUSTOMER-ADDR-2   PIC X(30).
+           05  PKC-CUSTOMER-CITY     PIC X(22).
+           05  PKC-CUSTOMER-STATE    PIC X(3).
+           05  PKC-CUSTOMER-ZIP      PIC X(10).
+           05  PKC-CHANGE-USERID     PIC X(8).
+           05  PKC-CHANGE-DATE       PIC 9(8)     COMP-3.
+           05  PKC-DELETE            PIC X.
+           05  PKC-MGR-ID            PIC X(8).
+           05  PKC-CLIENTBOOK-NUM    PIC 9(14)    COMP-3.
+           05  PKC-FIRST-NAME        PIC X(15).
+           05  PKC-LAST-NAME         PIC X(25).
+           05  PKC-COUNTRY           PIC X(20).
+           05  PKC-PHONE             PIC X(16).
+           05  PKC-SSN               PIC X(9).
+           05  PKC-DOC-NUM           PIC X(8).
+           05  PKC-ASSOC-CREDIT      PIC 9(7)     COMP-3.
+           05  PKC-ASSOC-CREDIT-AMT  PIC S9(7)V99 COMP-3.
+           05  PKC-FILLER1           PIC X(205).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 75 = GIFT GIVER INFORMATION.
+      ****************************************************************
+       01  PACKED-GIFT-GIVER-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKG-KEY               PIC X(27).
+           05  PKG-RECTYPE           PIC 99.
+           05  PKG-GIFT-GIVER-NAME   PIC X(25) OCCURS 10 TIMES.
+           05  PKG-CHANGE-USERID     PIC X(8).
+           05  PKG-CHANGE-DATE       PIC 9(8)     COMP-3.
+           05  PKG-DELETE            PIC X.
+           05  PKG-FILLER1           PIC X(216).
+      ****************************************************************
+      *  PACKED RECORD, RECTYPE 80 = EGC ACTIVATION INFORMATION.
+      ****************************************************************
+       01  PACKED-EGC-ACT-RECORD REDEFINES PACKED-HEADER-RECORD.
+           05  PKE-KEY               PIC X(27).
+           05  PKE-RECTYPE           PIC 99.
+           05  PKE-DATA-TYPE         PIC 9(6).
+           05  PKE-EGC-NO            PIC X(16).
+           05  PKE-EGC-CODE          PIC 9(4).
+           05  PKE-AUTH-CODE         PIC X(8).
+           05  PKE-EGC-ZIP           PIC X(10).
+           05  PKE-AUTH-DATE         PIC 9(8)     COMP-3.
+           05  PKE-AUTH-STORE        PIC 9999.
+           05  PKE-AUTH-TERM         PIC 9999.
+           05  PKE-AUTH-TRACER       PIC 9999     COMP-3.
+           05  PKE-DELETE            PIC X.
+           05  PKE-FILLER1           PIC X(418).
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+      ****************************************************************
+      *  SAMASTER-TEMP-FILE HOLDS A WORKING COPY OF THE UNPACKED
+      *  OUTPUT'S ALREADY-CHECKPOINTED RECORDS DURING A RESTART, SO
+      *  THE TAIL WRITTEN AFTER THE LAST CHECKPOINT (AND THEREFORE
+      *  NOT YET GUARANTEED DURABLE) CAN BE DISCARDED BEFORE THE
+      *  OUTPUT IS REOPENED FOR EXTEND.  RECORD LAYOUT IS AN OPAQUE
+      *  IMAGE OF UNPACKED-HEADER-RECORD - NO UNPACK CONVERSION
+      *  APPLIES SINCE BOTH SIDES ARE ALREADY IN UNPACKED FORM.
+      ****************************************************************
+       FD  SAMASTER-TEMP-FILE.
+       01  SAMASTER-TEMP-RECORD       PIC X(512).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           05  CKPT-LAST-KEY            PIC X(27).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  CKPT-REC-COUNT           PIC 9(9).
+       WORKING-STORAGE SECTION.
+       01  WS-PACKED-STATUS        PIC XX  VALUE "00".
+           88  PACKED-OK                    VALUE "00".
+           88  PACKED-EOF                   VALUE "10".
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-CKPT-STATUS          PIC XX  VALUE "00".
+           88  CKPT-OK                      VALUE "00".
+       01  WS-TEMP-STATUS          PIC XX  VALUE "00".
+           88  TEMP-OK                      VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-PACKED-FILE           VALUE "Y".
+       01  WS-TEMP-EOF-SW          PIC X   VALUE "N".
+           88  END-OF-TEMP-COPY             VALUE "Y".
+       01  WS-OPEN-OK-SW           PIC X   VALUE "N".
+           88  FILES-OPEN-OK                VALUE "Y".
+       01  WS-RAN-CLEAN-SW         PIC X   VALUE "N".
+           88  RAN-TO-COMPLETION            VALUE "Y".
+       01  WS-RESTART-SW           PIC X   VALUE "N".
+           88  RESTART-RUN                  VALUE "Y".
+       01  WS-RESTART-KEY          PIC X(27).
+       01  WS-RESTART-REC-COUNT    PIC 9(9) VALUE 0.
+       01  WS-TEMP-COPY-COUNT      PIC 9(9) VALUE 0.
+       01  WS-BUILT-KEY.
+           05  WS-BK-CRDATE            PIC 9(8).
+           05  WS-BK-STORE             PIC 9999.
+           05  WS-BK-TERM              PIC 9999.
+           05  WS-BK-TRANNUM           PIC 9999.
+           05  WS-BK-QUALIFIER         PIC XXX.
+           05  WS-BK-RECSEQ            PIC 9999.
+       01  WS-CKPT-INTERVAL         PIC 9(7) VALUE 1000.
+       01  WS-REC-COUNT             PIC 9(9) VALUE 0.
+       01  WS-CKPT-QUOTIENT         PIC 9(9).
+       01  WS-CKPT-REMAINDER        PIC 9(7).
+       01  WS-GG-IDX                PIC 99 COMP.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF FILES-OPEN-OK AND NOT END-OF-PACKED-FILE
+               PERFORM 2000-PROCESS-SAMASTER
+                   UNTIL END-OF-PACKED-FILE
+           END-IF
+           IF FILES-OPEN-OK
+               MOVE "Y" TO WS-RAN-CLEAN-SW
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-FOR-RESTART
+           IF RESTART-RUN
+               MOVE WS-RESTART-REC-COUNT TO WS-REC-COUNT
+               PERFORM 1200-TRUNCATE-TO-CHECKPOINT
+           END-IF
+           OPEN INPUT PACKED-SAMASTER-FILE
+           IF NOT PACKED-OK
+               DISPLAY "SA0619 - PACKED SAMASTER OPEN FAILED "
+                       WS-PACKED-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               IF RESTART-RUN
+                   OPEN EXTEND SAMASTER-FILE
+               ELSE
+                   OPEN OUTPUT SAMASTER-FILE
+               END-IF
+               IF NOT SAMSTR-OK
+                   DISPLAY "SA0619 - UNPACKED SAMASTER OPEN FAILED "
+                           WS-SAMSTR-STATUS
+                   MOVE "Y" TO WS-EOF-SW
+               ELSE
+                   MOVE "Y" TO WS-OPEN-OK-SW
+                   PERFORM 2100-READ-PACKED
+                   IF RESTART-RUN AND NOT END-OF-PACKED-FILE
+                       PERFORM 2050-SKIP-TO-RESTART-POINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-CHECK-FOR-RESTART.
+           MOVE "N" TO WS-RESTART-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY  TO WS-RESTART-KEY
+                       MOVE CKPT-REC-COUNT TO WS-RESTART-REC-COUNT
+                       MOVE "Y" TO WS-RESTART-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF RESTART-RUN
+               DISPLAY "SA0619 - RESTARTING FORWARD FROM KEY "
+                       WS-RESTART-KEY
+           END-IF.
+
+      *****************************************************************
+      *  1200-TRUNCATE-TO-CHECKPOINT DROPS ANY UNPACKED RECORDS WRITTEN
+      *  AFTER THE LAST CHECKPOINT ON THE PRIOR RUN.  THE CHECKPOINT
+      *  INTERVAL ONLY GUARANTEES THE FILE IS DURABLE THROUGH
+      *  WS-RESTART-REC-COUNT RECORDS - ANYTHING WRITTEN PAST THAT
+      *  POINT BEFORE THE CRASH IS UNVERIFIED AND WOULD BE DUPLICATED
+      *  IF THE PACKED INPUT WERE SIMPLY RESUMED AND THE UNPACKED
+      *  OUTPUT REOPENED FOR EXTEND AS-IS.  SEQUENTIAL FILES HAVE NO
+      *  DIRECT TRUNCATE, SO THE FILE IS COPIED THROUGH A TEMPORARY
+      *  COPY OF ITS FIRST WS-RESTART-REC-COUNT RECORDS, THEN
+      *  REWRITTEN FROM THAT COPY, LEAVING SAMASTER-FILE CONTAINING
+      *  EXACTLY THE RECORDS THE CHECKPOINT VOUCHES FOR.  OPEN EXTEND
+      *  IN 1000-INITIALIZE THEN APPENDS THE RESTART ONTO A FILE THAT
+      *  ENDS EXACTLY AT THE CHECKPOINTED KEY.
+      *****************************************************************
+       1200-TRUNCATE-TO-CHECKPOINT.
+           MOVE "N" TO WS-TEMP-EOF-SW
+           MOVE 0   TO WS-TEMP-COPY-COUNT
+           OPEN INPUT SAMASTER-FILE
+           IF SAMSTR-OK
+               OPEN OUTPUT SAMASTER-TEMP-FILE
+               PERFORM UNTIL END-OF-TEMP-COPY
+                       OR WS-TEMP-COPY-COUNT >= WS-RESTART-REC-COUNT
+                   READ SAMASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-TEMP-EOF-SW
+                       NOT AT END
+                           WRITE SAMASTER-TEMP-RECORD
+                               FROM UNPACKED-HEADER-RECORD
+                           ADD 1 TO WS-TEMP-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SAMASTER-FILE
+               CLOSE SAMASTER-TEMP-FILE
+               OPEN OUTPUT SAMASTER-FILE
+               OPEN INPUT SAMASTER-TEMP-FILE
+               MOVE "N" TO WS-TEMP-EOF-SW
+               PERFORM UNTIL END-OF-TEMP-COPY
+                   READ SAMASTER-TEMP-FILE
+                       AT END
+                           MOVE "Y" TO WS-TEMP-EOF-SW
+                       NOT AT END
+                           WRITE UNPACKED-HEADER-RECORD
+                               FROM SAMASTER-TEMP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE SAMASTER-FILE
+               CLOSE SAMASTER-TEMP-FILE
+           END-IF.
+
+      *****************************************************************
+      *  2050-SKIP-TO-RESTART-POINT DISCARDS PACKED RECORDS ALREADY
+      *  WRITTEN ON A PRIOR RUN (BUILT KEY NOT GREATER THAN THE
+      *  CHECKPOINTED KEY) WITHOUT UNPACKING OR WRITING THEM AGAIN.
+      *  THE PACKED FILE IS READ SEQUENTIALLY, SAME AS A NORMAL RUN -
+      *  THERE IS NO RANDOM POSITIONING INTO IT.
+      *****************************************************************
+       2050-SKIP-TO-RESTART-POINT.
+           PERFORM 2210-BUILD-KEY-FROM-PACKED
+           PERFORM UNTIL END-OF-PACKED-FILE
+                   OR WS-BUILT-KEY > WS-RESTART-KEY
+               PERFORM 2100-READ-PACKED
+               IF NOT END-OF-PACKED-FILE
+                   PERFORM 2210-BUILD-KEY-FROM-PACKED
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-SAMASTER.
+           PERFORM 2200-UNPACK-RECORD
+           WRITE UNPACKED-HEADER-RECORD
+           ADD 1 TO WS-REC-COUNT
+           PERFORM 2500-CHECKPOINT-IF-DUE
+           PERFORM 2100-READ-PACKED.
+
+       2100-READ-PACKED.
+           READ PACKED-SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-UNPACK-RECORD.
+           PERFORM 2210-BUILD-KEY-FROM-PACKED
+           MOVE WS-BK-CRDATE    TO UHR-CRDATE
+           MOVE WS-BK-STORE     TO UHR-STORE
+           MOVE WS-BK-TERM      TO UHR-TERMINAL
+           MOVE WS-BK-TRANNUM   TO UHR-TRANNUM
+           MOVE WS-BK-QUALIFIER TO UHR-UNIQUE-QUALIFIER
+           MOVE WS-BK-RECSEQ    TO UHR-RECSEQ
+           MOVE PKH-RECTYPE     TO UHR-RECTYPE
+           EVALUATE PKH-RECTYPE
+               WHEN 00  PERFORM 2300-UNPACK-HEADER-FIELDS
+               WHEN 05  PERFORM 2400-UNPACK-DETAIL-FIELDS
+               WHEN 40  PERFORM 2500-UNPACK-FEE-FIELDS
+               WHEN 50  PERFORM 2600-UNPACK-TENDER-FIELDS
+               WHEN 60  PERFORM 2700-UNPACK-MEMO-FIELDS
+               WHEN 70  PERFORM 2800-UNPACK-CUSTOMER-FIELDS
+               WHEN 75  PERFORM 2900-UNPACK-GIFT-GIVER-FIELDS
+               WHEN 80  PERFORM 2950-UNPACK-EGC-ACT-FIELDS
+               WHEN OTHER
+                   DISPLAY "SA0619 - UNKNOWN RECTYPE " PKH-RECTYPE
+           END-EVALUATE.
+
+       2210-BUILD-KEY-FROM-PACKED.
+           MOVE PKH-CRDATE           TO WS-BK-CRDATE
+           MOVE PKH-STORE            TO WS-BK-STORE
+           MOVE PKH-TERM             TO WS-BK-TERM
+           MOVE PKH-TRANNUM          TO WS-BK-TRANNUM
+           MOVE PKH-UNIQUE-QUALIFIER TO WS-BK-QUALIFIER
+           MOVE PKH-RECSEQ           TO WS-BK-RECSEQ.
+
+      *****************************************************************
+      *  2300-UNPACK-HEADER-FIELDS CONVERTS EVERY "U"-FLAGGED FIELD OF
+      *  UNPACKED-HEADER-RECORD FROM ITS COMP-3 PACKED SOURCE, DERIVING
+      *  THE SEPARATE SIGN BYTE WHERE UNPACKED-HEADER-RECORD CARRIES
+      *  ONE.  UNFLAGGED FIELDS ARE ALREADY DISPLAY/ALPHANUMERIC IN THE
+      *  PACKED RECORD AND ARE COPIED THROUGH AS-IS.
+      *****************************************************************
+       2300-UNPACK-HEADER-FIELDS.
+           MOVE PKH-COMPANY-CODE    TO UHR-COMPANY-CODE
+           MOVE PKH-CUSTOMER        TO UHR-CUSTOMER
+           MOVE PKH-TYPE            TO UHR-TYPE
+           MOVE PKH-QUAL            TO UHR-QUAL
+           MOVE PKH-VOID            TO UHR-VOID
+           MOVE PKH-ORIG-ASSOCIATE  TO UHR-ORIG-ASSOCIATE
+           MOVE PKH-TIME            TO UHR-TIME
+           MOVE FUNCTION ABS(PKH-EXP-DATE) TO UHR-EXP-DATE
+           IF PKH-EXP-DATE < 0
+               MOVE "-" TO UHR-LAYAWAYFEE-SIGN
+           ELSE
+               MOVE "+" TO UHR-LAYAWAYFEE-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-PAYDOCNUM) TO UHR-PAYDOCNUM
+           IF PKH-PAYDOCNUM < 0
+               MOVE "-" TO UHR-LAYAWAYDEP-SIGN
+           ELSE
+               MOVE "+" TO UHR-LAYAWAYDEP-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-GROSS) TO UHR-GROSS
+           IF PKH-GROSS < 0
+               MOVE "-" TO UHR-GROSS-SIGN
+           ELSE
+               MOVE "+" TO UHR-GROSS-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-TAX) TO UHR-TAX
+           IF PKH-TAX < 0
+               MOVE "-" TO UHR-TAX-SIGN
+           ELSE
+               MOVE "+" TO UHR-TAX-SIGN
+           END-IF
+           MOVE PKH-SA-MODIFIED     TO UHR-SA-MODIFIED
+           MOVE PKH-VD-TRAN-NO      TO UHR-VD-TRAN-NO
+           MOVE PKH-DISCOUNT-PC     TO UHR-DISCOUNT-PC
+           MOVE FUNCTION ABS(PKH-DISCOUNT-AMOUNT)
+               TO UHR-DISCOUNT-AMOUNT
+           IF PKH-DISCOUNT-AMOUNT < 0
+               MOVE "-" TO UHR-DISCOUNT-AMT-SIGN
+           ELSE
+               MOVE "+" TO UHR-DISCOUNT-AMT-SIGN
+           END-IF
+           MOVE PKH-AUTHORIZATION-NO TO UHR-AUTHORIZATION-NO
+           MOVE PKH-PROCESSED-FLAG  TO UHR-PROCESSED-FLAG
+           MOVE PKH-OFFLINE-FLAG    TO UHR-OFFLINE-FLAG
+           MOVE PKH-ACCOUNT-TYPE    TO UHR-ACCOUNT-TYPE
+           MOVE PKH-DEFERRED-PLAN   TO UHR-DEFERRED-PLAN
+           MOVE PKH-MODIFIED-DATE   TO UHR-MODIFIED-DATE
+           MOVE PKH-DEFERRED-FLAG   TO UHR-DEFERRED-FLAG
+           MOVE PKH-YNKR-QUAL       TO UHR-YNKR-QUAL
+           MOVE PKH-RINGING-ASSOC   TO UHR-RINGING-ASSOC
+           MOVE PKH-MODIFIED-USERID TO UHR-MODIFIED-USERID
+           MOVE PKH-FORCE-BALANCE   TO UHR-FORCE-BALANCE
+           MOVE PKH-DEFERRED-DEPT   TO UHR-DEFERRED-DEPT
+           MOVE PKH-SWIPED-FLAG     TO UHR-SWIPED-FLAG
+           MOVE PKH-ORIGINAL-QUAL   TO UHR-ORIGINAL-QUAL
+           MOVE FUNCTION ABS(PKH-ASSOC-DISC-ON-TAX)
+               TO UHR-ASSOC-DISC-ON-TAX
+           IF PKH-ASSOC-DISC-ON-TAX < 0
+               MOVE "-" TO UHR-ASSOC-DISC-SIGN
+           ELSE
+               MOVE "+" TO UHR-ASSOC-DISC-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-YNK-DISCOUNT-PC)
+               TO UHR-YNK-DISCOUNT-PC
+           IF PKH-YNK-DISCOUNT-PC < 0
+               MOVE "-" TO UHR-YNK-DISC-SIGN
+           ELSE
+               MOVE "+" TO UHR-YNK-DISC-SIGN
+           END-IF
+           MOVE PKH-TRANS-TYPEN     TO UHR-TRANS-TYPEN
+           MOVE PKH-TRANS-SOURCE    TO UHR-TRANS-SOURCE
+           MOVE FUNCTION ABS(PKH-TOTAL-SALES-TAX)
+               TO UHR-TOTAL-SALES-TAX
+           IF PKH-TOTAL-SALES-TAX < 0
+               MOVE "-" TO UHR-TTL-SLS-TAX-SIGN
+           ELSE
+               MOVE "+" TO UHR-TTL-SLS-TAX-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-TAX-BUCKET-2) TO UHR-TAX-BUCKET-2
+           IF PKH-TAX-BUCKET-2 < 0
+               MOVE "-" TO UHR-TAX-BKT-2-SIGN
+           ELSE
+               MOVE "+" TO UHR-TAX-BKT-2-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-TAX-BUCKET-3) TO UHR-TAX-BUCKET-3
+           IF PKH-TAX-BUCKET-3 < 0
+               MOVE "-" TO UHR-TAX-BKT-3-SIGN
+           ELSE
+               MOVE "+" TO UHR-TAX-BKT-3-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKH-TAX-BUCKET-4) TO UHR-TAX-BUCKET-4
+           IF PKH-TAX-BUCKET-4 < 0
+               MOVE "-" TO UHR-TAX-BKT-4-SIGN
+           ELSE
+               MOVE "+" TO UHR-TAX-BKT-4-SIGN
+           END-IF
+           MOVE PKH-REC-DATE        TO UHR-REC-DATE
+           MOVE PKH-VOID-BY-TRACER  TO UHR-VOID-BY-TRACER
+           MOVE PKH-VOID-REASON     TO UHR-VOID-REASON
+           MOVE PKH-PETTY-CASH-MEMO TO UHR-PETTY-CASH-MEMO
+           MOVE PKH-REF-DATE        TO UHR-REF-DATE
+           MOVE PKH-TRAINING-FLAG   TO UHR-TRAINING-FLAG
+           MOVE PKH-SA-VOID-IND     TO UHR-SA-VOID-IND
+           MOVE PKH-REF-TERM        TO UHR-REF-TERM
+           MOVE PKH-REF-TRACER      TO UHR-REF-TRACER
+           MOVE PKH-REF-STORE       TO UHR-REF-STORE
+           MOVE PKH-RET-FROM-TERM   TO UHR-RET-FROM-TERM
+           MOVE PKH-RET-FROM-TRACER TO UHR-RET-FROM-TRACER
+           MOVE FUNCTION ABS(PKH-TRAN-TOTAL-2D) TO UHR-TRAN-TOTAL-2D
+           IF PKH-TRAN-TOTAL-2D < 0
+               MOVE "-" TO UHR-TRAN-TOTAL-SIGN
+           ELSE
+               MOVE "+" TO UHR-TRAN-TOTAL-SIGN
+           END-IF
+           MOVE PKH-OP-CODE         TO UHR-OP-CODE
+           MOVE PKH-DIVISION        TO UHR-DIVISION
+           MOVE PKH-NAME-PLATE      TO UHR-NAME-PLATE
+           MOVE PKH-MGR-ID          TO UHR-MGR-ID
+           MOVE PKH-AMEX-TNDR       TO UHR-AMEX-TNDR
+           MOVE PKH-BNKCRD-TNDR     TO UHR-BNKCRD-TNDR
+           MOVE PKH-HOUSE-TNDR      TO UHR-HOUSE-TNDR
+           MOVE PKH-ASSOC-ERROR     TO UHR-ASSOC-ERROR
+           MOVE PKH-VERIFY-ID       TO UHR-VERIFY-ID
+           MOVE PKH-VERIFY-DATE     TO UHR-VERIFY-DATE
+           MOVE PKH-TLOG-VERSION    TO UHR-TLOG-VERSION
+           MOVE PKH-WEB-ORDER-NUM   TO UHR-WEB-ORDER-NUM
+           MOVE PKH-CRITICAL-ERROR  TO UHR-CRITICAL-ERROR
+           MOVE PKH-FIFTH-AVENUE-CLUB TO UHR-FIFTH-AVENUE-CLUB
+           MOVE PKH-INTL-SHIP       TO UHR-INTL-SHIP
+           MOVE PKH-POS-MGR         TO UHR-POS-MGR
+           MOVE PKH-TNDR-OVERRIDE   TO UHR-TNDR-OVERRIDE
+           MOVE PKH-GIFT-MGR        TO UHR-GIFT-MGR
+           MOVE PKH-GIFT-SEND       TO UHR-GIFT-SEND
+           MOVE PKH-TRE-RESPONSE    TO UHR-TRE-RESPONSE
+           MOVE PKH-TRE-OVERRIDE    TO UHR-TRE-OVERRIDE
+           MOVE PKH-FULFILL-STORE   TO UHR-FULFILL-STORE
+           MOVE PKH-PRINT-EMAIL     TO UHR-PRINT-EMAIL
+           MOVE PKH-LOTTO-NBR       TO UHR-LOTTO-NBR
+           MOVE PKH-DRAW-NBR        TO UHR-DRAW-NBR
+           MOVE PKH-LOTTO-DRAW-DT   TO UHR-LOTTO-DRAW-DT
+           MOVE PKH-LOTTO-CAL-VER   TO UHR-LOTTO-CAL-VER
+           MOVE PKH-WEB-ORDER-DT    TO UHR-WEB-ORDER-DT
+           MOVE PKH-WEB-ORDER-TIME  TO UHR-WEB-ORDER-TIME
+           MOVE PKH-ORDER-NUM       TO UHR-ORDER-NUM
+           MOVE PKH-ORDER-TYPE      TO UHR-ORDER-TYPE
+           MOVE PKH-PCAP-CARD-NUM   TO UHR-PCAP-CARD-NUM
+           MOVE PKH-WEB-SUFFIX      TO UHR-WEB-SUFFIX
+           MOVE PKH-WEB-ORDER-NO    TO UHR-WEB-ORDER-NO
+           MOVE PKH-LOC-ORDER-NO        TO UHR-LOC-ORDER-NO
+           MOVE PKH-LOC-SHIPMENT-NUM    TO UHR-LOC-SHIPMENT-NUM
+           MOVE PKH-LOC-LINES-PRESENT   TO UHR-LOC-LINES-PRESENT
+           MOVE PKH-LOC-HOLD-ORDER-TYPE TO UHR-LOC-HOLD-ORDER-TYPE
+           MOVE PKH-LOC-HOLD-ITEM-COUNT TO UHR-LOC-HOLD-ITEM-COUNT
+           MOVE PKH-REPLAYED-INVOICE    TO UHR-REPLAYED-INVOICE
+           MOVE PKH-FILLER4             TO UHR-FILLER4.
+
+       2400-UNPACK-DETAIL-FIELDS.
+           MOVE PKD-DEPT-CLASS      TO UDR-DEPT-CLASS
+           MOVE PKD-VENDOR          TO UDR-VENDOR
+           MOVE PKD-SKU             TO UDR-SKU
+           MOVE FUNCTION ABS(PKD-EVERYDAY-PRICE) TO UDR-EVERYDAY-PRICE
+           IF PKD-EVERYDAY-PRICE < 0
+               MOVE "-" TO UDR-MARKDOWN-SIGN
+           ELSE
+               MOVE "+" TO UDR-MARKDOWN-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKD-PRICE) TO UDR-PRICE
+           IF PKD-PRICE < 0
+               MOVE "-" TO UDR-PRICE-SIGN
+           ELSE
+               MOVE "+" TO UDR-PRICE-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKD-OVERRIDE-PRICE) TO UDR-OVERRIDE-PRICE
+           IF PKD-OVERRIDE-PRICE < 0
+               MOVE "-" TO UDR-DISCOUNT-SIGN
+           ELSE
+               MOVE "+" TO UDR-DISCOUNT-SIGN
+           END-IF
+           MOVE PKD-QTY-0D          TO UDR-QTY-0D
+           MOVE PKD-DELETE          TO UDR-DELETE
+           MOVE PKD-UPC-NO-13       TO UDR-UPC-NO-13
+           MOVE PKD-INDEX           TO UDR-INDEX
+           MOVE FUNCTION ABS(PKD-ASSOC-DISCOUNT) TO UDR-ASSOC-DISCOUNT
+           IF PKD-ASSOC-DISCOUNT < 0
+               MOVE "-" TO UDR-ASSOC-DISC-SIGN
+           ELSE
+               MOVE "+" TO UDR-ASSOC-DISC-SIGN
+           END-IF
+           MOVE PKD-TAX-FLAG            TO UDR-TAX-FLAG
+           MOVE PKD-SPA-RTN-OVERRD-FL   TO UDR-SPA-RTN-OVERRD-FL
+           MOVE PKD-ORIG-DTL-ASSOC      TO UDR-ORIG-DTL-ASSOC
+           MOVE PKD-FREQ-SHOPPER        TO UDR-FREQ-SHOPPER
+           MOVE PKD-FILLER-COLOR        TO UDR-FILLER-COLOR
+           MOVE PKD-MKDN-PERCENT        TO UDR-MKDN-PERCENT
+           MOVE FUNCTION ABS(PKD-TICKET-PRICE) TO UDR-TICKET-PRICE
+           IF PKD-TICKET-PRICE < 0
+               MOVE "-" TO UDR-TKT-PRICE-SIGN
+           ELSE
+               MOVE "+" TO UDR-TKT-PRICE-SIGN
+           END-IF
+           MOVE PKD-OVERRIDE-FLAG       TO UDR-OVERRIDE-FLAG
+           MOVE PKD-UPC-SCAN-FLAG       TO UDR-UPC-SCAN-FLAG
+           MOVE PKD-SEND-ZIP-CODE       TO UDR-SEND-ZIP-CODE
+           MOVE PKD-TAX-OVERRIDE        TO UDR-TAX-OVERRIDE
+           MOVE PKD-VALUE-PRICED        TO UDR-VALUE-PRICED
+           MOVE PKD-PRICE-STATUS-FLAG   TO UDR-PRICE-STATUS-FLAG
+           MOVE PKD-ZERO-RETURN-IND     TO UDR-ZERO-RETURN-IND
+           MOVE PKD-ASSOC-OR-FIRST-DAY  TO UDR-ASSOC-OR-FIRST-DAY
+           MOVE PKD-ELITE-SHIPPING      TO UDR-ELITE-SHIPPING
+           MOVE PKD-GIFT-ITEM           TO UDR-GIFT-ITEM
+           MOVE PKD-PRIMARY-SALES-ASSOC TO UDR-PRIMARY-SALES-ASSOC
+           MOVE PKD-ASSISTING-SALES-ASSOC
+               TO UDR-ASSISTING-SALES-ASSOC
+           MOVE PKD-RINGING-SALES-ASSOC TO UDR-RINGING-SALES-ASSOC
+           MOVE PKD-MAKEUP-ARTIST-ASSOC TO UDR-MAKEUP-ARTIST-ASSOC
+           MOVE PKD-ORIGTRN-DATE        TO UDR-ORIGTRN-DATE
+           MOVE PKD-ORIGTRN-STORE       TO UDR-ORIGTRN-STORE
+           MOVE PKD-ORIGTRN-TERM        TO UDR-ORIGTRN-TERM
+           MOVE PKD-ORIGTRN-TRACER      TO UDR-ORIGTRN-TRACER
+           MOVE PKD-ORIGTRN-RECEIPT-FOUND
+               TO UDR-ORIGTRN-RECEIPT-FOUND
+           MOVE PKD-RETURN-REASON       TO UDR-RETURN-REASON
+           MOVE PKD-ORIGTRN-PRI-SA-ASSOC
+               TO UDR-ORIGTRN-PRI-SA-ASSOC
+           MOVE PKD-ORIGTRN-AST-SA-ASSOC
+               TO UDR-ORIGTRN-AST-SA-ASSOC
+           MOVE PKD-FULFILL-STORE       TO UDR-FULFILL-STORE
+           MOVE PKD-ORIGTRN-MKUP-SA-ASSOC
+               TO UDR-ORIGTRN-MKUP-SA-ASSOC
+           MOVE PKD-TAX-EXEMPT-ID       TO UDR-TAX-EXEMPT-ID
+           MOVE PKD-TAX-EXEMPT-REASON   TO UDR-TAX-EXEMPT-REASON
+           MOVE FUNCTION ABS(PKD-ITEM-TOTAL-TAX)
+               TO UDR-ITEM-TOTAL-TAX
+           IF PKD-ITEM-TOTAL-TAX < 0
+               MOVE "-" TO UDR-ITEM-TTL-TAX-SIGN
+           ELSE
+               MOVE "+" TO UDR-ITEM-TTL-TAX-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKD-ITEM-STATE-TAX)
+               TO UDR-ITEM-STATE-TAX
+           IF PKD-ITEM-STATE-TAX < 0
+               MOVE "-" TO UDR-ITEM-STATE-TAX-SIGN
+           ELSE
+               MOVE "+" TO UDR-ITEM-STATE-TAX-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKD-ITEM-COUNTY-TAX)
+               TO UDR-ITEM-COUNTY-TAX
+           IF PKD-ITEM-COUNTY-TAX < 0
+               MOVE "-" TO UDR-ITEM-COUNTY-TAX-SIGN
+           ELSE
+               MOVE "+" TO UDR-ITEM-COUNTY-TAX-SIGN
+           END-IF
+           MOVE FUNCTION ABS(PKD-ITEM-LOCAL-TAX)
+               TO UDR-ITEM-LOCAL-TAX
+           IF PKD-ITEM-LOCAL-TAX < 0
+               MOVE "-" TO UDR-ITEM-LOCAL-TAX-SIGN
+           ELSE
+               MOVE "+" TO UDR-ITEM-LOCAL-TAX-SIGN
+           END-IF
+           MOVE PKD-TRAN-CATEGORY       TO UDR-TRAN-CATEGORY
+           MOVE PKD-CUST-INFO-NO        TO UDR-CUST-INFO-NO
+           MOVE PKD-USER-ID             TO UDR-USER-ID
+           MOVE PKD-CHANGE-DATE         TO UDR-CHANGE-DATE
+           MOVE PKD-LWP-STORE-ON-OFF    TO UDR-LWP-STORE-ON-OFF
+           MOVE PKD-LWP-USED            TO UDR-LWP-USED
+           MOVE PKD-LWP-ASSOC-OVERRIDE  TO UDR-LWP-ASSOC-OVERRIDE
+           MOVE PKD-COUPON-DOC-GL       TO UDR-COUPON-DOC-GL
+           MOVE PKD-AUTH-CODE           TO UDR-AUTH-CODE
+           MOVE PKD-GOW                 TO UDR-GOW
+           MOVE PKD-GIFTREG             TO UDR-GIFTREG
+           MOVE PKD-BIG-TICKET          TO UDR-BIG-TICKET
+           MOVE PKD-CENT-STK            TO UDR-CENT-STK
+           MOVE PKD-DOC-GL-TYP          TO UDR-DOC-GL-TYP
+           MOVE PKD-TAX-EXEMPT-IND      TO UDR-TAX-EXEMPT-IND
+           MOVE PKD-EGC-CODE            TO UDR-EGC-CODE
+           MOVE PKD-SPECIAL-SERVICE-IND TO UDR-SPECIAL-SERVICE-IND
+           MOVE PKD-MDSE-STATUS-FLAG    TO UDR-MDSE-STATUS-FLAG
+           MOVE PKD-MDSE-IND            TO UDR-MDSE-IND
+           MOVE PKD-ASSISTING-SALES-ASSOC-ST
+               TO UDR-ASSISTING-SALES-ASSOC-ST
+           MOVE PKD-LOC-ORDER-LINENUM   TO UDR-LOC-ORDER-LINENUM
+           MOVE PKD-ORIGTRN-PRI-SA-ASSOC-ST
+               TO UDR-ORIGTRN-PRI-SA-ASSOC-ST
+           MOVE PKD-ORIGTRN-AST-SA-ASSOC-ST
+               TO UDR-ORIGTRN-AST-SA-ASSOC-ST
+           MOVE PKD-REPLENISH-ITEM-FLAG TO UDR-REPLENISH-ITEM-FLAG
+           MOVE PKD-REPLENISH-DAYS      TO UDR-REPLENISH-DAYS
+           MOVE PKD-SD-PRIMARY-SALES-ASSOC-ST
+               TO UDR-SD-PRIMARY-SALES-ASSOC-ST
+           MOVE PKD-UPC-NOT-ON-FILE-FLAG TO UDR-UPC-NOT-ON-FILE-FLAG
+           MOVE PKD-BOGO-DRIVER         TO UDR-BOGO-DRIVER
+           MOVE PKD-BOGO-PASSENGER      TO UDR-BOGO-PASSENGER
+           MOVE PKD-BOGO-GROUP          TO UDR-BOGO-GROUP
+           MOVE PKD-BOGO-COUPON-IND     TO UDR-BOGO-COUPON-IND
+           MOVE PKD-REASON2-OVERRIDE    TO UDR-REASON2-OVERRIDE
+           MOVE PKD-MANUAL-DISCOUNT-ASSOC
+               TO UDR-MANUAL-DISCOUNT-ASSOC
+           MOVE PKD-FASHION-FIX         TO UDR-FASHION-FIX
+           MOVE PKD-SAKS-DIRECT-ITEM-FLG TO UDR-SAKS-DIRECT-ITEM-FLG
+           MOVE PKD-LIGHTNING           TO UDR-LIGHTNING
+           MOVE PKD-SERIAL-NUMBER       TO UDR-SERIAL-NUMBER
+           MOVE PKD-RETURNABLE          TO UDR-RETURNABLE
+           MOVE PKD-ITEM-DESC           TO UDR-ITEM-DESC
+           MOVE PKD-WEB-LINE-NUM        TO UDR-WEB-LINE-NUM
+           MOVE PKD-NON-MERCH-FLAG      TO UDR-NON-MERCH-FLAG
+           MOVE PKD-FILLER4             TO UDR-FILLER4.
+
+       2500-UNPACK-FEE-FIELDS.
+           MOVE PKF-CODE            TO UFR-CODE
+           MOVE FUNCTION ABS(PKF-AMOUNT) TO UFR-AMOUNT
+           IF PKF-AMOUNT < 0
+               MOVE "-" TO UFR-AMOUNT-SIGN
+           ELSE
+               MOVE "+" TO UFR-AMOUNT-SIGN
+           END-IF
+           MOVE PKF-DELETE          TO UFR-DELETE
+           MOVE PKF-FILLER1         TO UFR-FILLER1.
+
+       2600-UNPACK-TENDER-FIELDS.
+           MOVE PKT-TENDER-TYPE     TO UTR-TENDER-TYPE
+           MOVE PKT-CUST-NO         TO UTR-CUST-NO
+           MOVE PKT-ACCOUNT-NO      TO UTR-ACCOUNT-NO
+           MOVE PKT-EXPIRATION-DATE TO UTR-EXPIRATION-DATE
+           MOVE PKT-MODE-OF-ENTRY   TO UTR-MODE-OF-ENTRY
+           MOVE PKT-AUTH-RESPONSEN  TO UTR-AUTH-RESPONSEN
+           MOVE PKT-AUTH-CODE       TO UTR-AUTH-CODE
+           MOVE PKT-FILLER          TO UTR-FILLER
+           MOVE FUNCTION ABS(PKT-TENDER-AMOUNT) TO UTR-TENDER-AMOUNT
+           IF PKT-TENDER-AMOUNT < 0
+               MOVE "-" TO UTR-TENDER-AMT-SIGN
+           ELSE
+               MOVE "+" TO UTR-TENDER-AMT-SIGN
+           END-IF
+           MOVE PKT-FLOOR-LIMIT-INDC   TO UTR-FLOOR-LIMIT-INDC
+           MOVE PKT-CUSTOMER-ID-TYPE   TO UTR-CUSTOMER-ID-TYPE
+           MOVE PKT-CUSTOMER-DL-NUMB   TO UTR-CUSTOMER-DL-NUMB
+           MOVE PKT-CUSTOMER-MICR      TO UTR-CUSTOMER-MICR
+           MOVE PKT-CUSTOMER-STATE     TO UTR-CUSTOMER-STATE
+           MOVE PKT-CUSTOMER-ZIP-C     TO UTR-CUSTOMER-ZIP-C
+           MOVE PKT-CUSTOMER-PHONE     TO UTR-CUSTOMER-PHONE
+           MOVE PKT-LOYALTY-IND        TO UTR-LOYALTY-IND
+           MOVE PKT-PLAN-CODE          TO UTR-PLAN-CODE
+           MOVE PKT-POA-NO             TO UTR-POA-NO
+           MOVE PKT-CUST-NAME          TO UTR-CUST-NAME
+           MOVE PKT-DELETE             TO UTR-DELETE
+           MOVE PKT-CHANGE-USERID      TO UTR-CHANGE-USERID
+           MOVE PKT-CHANGE-DATE        TO UTR-CHANGE-DATE
+           MOVE PKT-EGC-CODE           TO UTR-EGC-CODE
+           MOVE PKT-DCC                TO UTR-DCC
+           MOVE PKT-EMPLOYEE-DISC      TO UTR-EMPLOYEE-DISC
+           MOVE PKT-EMP-NUM            TO UTR-EMP-NUM
+           MOVE PKT-INVALID-TND-NO     TO UTR-INVALID-TND-NO
+           MOVE PKT-AMEX-TRANS-IDENT   TO UTR-AMEX-TRANS-IDENT
+           MOVE PKT-AMEX-POSDATA-CODE  TO UTR-AMEX-POSDATA-CODE
+           MOVE PKT-AVS-RESP           TO UTR-AVS-RESP
+           MOVE PKT-CID-RESP           TO UTR-CID-RESP
+           MOVE PKT-REF-DATE           TO UTR-REF-DATE
+           MOVE PKT-REF-STORE          TO UTR-REF-STORE
+           MOVE PKT-REF-TERM           TO UTR-REF-TERM
+           MOVE PKT-REF-TRACER         TO UTR-REF-TRACER
+           MOVE PKT-DEP-COUP-OVRD      TO UTR-DEP-COUP-OVRD
+           MOVE PKT-COUNTRY-CDE        TO UTR-COUNTRY-CDE
+           MOVE PKT-CURRENCY-CDE       TO UTR-CURRENCY-CDE
+           MOVE PKT-NEW-PLAN           TO UTR-NEW-PLAN
+           MOVE FUNCTION ABS(PKT-RMGT-TEND-AMT) TO UTR-RMGT-TEND-AMT
+           IF PKT-RMGT-TEND-AMT < 0
+               MOVE "-" TO UTR-RMGT-TEND-AMT-SIGN
+           ELSE
+               MOVE "+" TO UTR-RMGT-TEND-AMT-SIGN
+           END-IF
+           MOVE PKT-TOKEN-FLAG         TO UTR-TOKEN-FLAG
+           MOVE PKT-TOKEN-POA-FLAG     TO UTR-TOKEN-POA-FLAG
+           MOVE PKT-APPLE-PAY-IND      TO UTR-APPLE-PAY-IND
+           MOVE PKT-FILLER1            TO UTR-FILLER1.
+
+       2700-UNPACK-MEMO-FIELDS.
+           MOVE PKM-DEPT-CLASS      TO UMR-DEPT-CLASS
+           MOVE PKM-NUMBER          TO UMR-NUMBER
+           MOVE FUNCTION ABS(PKM-AMOUNT) TO UMR-AMOUNT
+           IF PKM-AMOUNT < 0
+               MOVE "-" TO UMR-AMOUNT-SIGN
+           ELSE
+               MOVE "+" TO UMR-AMOUNT-SIGN
+           END-IF
+           MOVE PKM-YNKR-QUAL       TO UMR-YNKR-QUAL
+           MOVE PKM-RINGING-ASSOC   TO UMR-RINGING-ASSOC
+           MOVE PKM-DELETE          TO UMR-DELETE
+           MOVE PKM-VOID-FLAG       TO UMR-VOID-FLAG
+           MOVE PKM-DATA            TO UMR-DATA
+           MOVE FUNCTION ABS(PKM-AMOUNT2) TO UMR-AMOUNT2
+           IF PKM-AMOUNT2 < 0
+               MOVE "-" TO UMR-AMOUNT2-SIGN
+           ELSE
+               MOVE "+" TO UMR-AMOUNT2-SIGN
+           END-IF
+           MOVE PKM-LOYALTY-CLUB    TO UMR-LOYALTY-CLUB
+           MOVE PKM-FILLER1         TO UMR-FILLER1.
+
+       2800-UNPACK-CUSTOMER-FIELDS.
+           MOVE PKC-CUST-INFO-NO    TO UCR-CUST-INFO-NO
+           MOVE PKC-ADDRESS-TYPE    TO UCR-ADDRESS-TYPE
+           MOVE PKC-CUSTOMER-NAME   TO UCR-CUSTOMER-NAME
+           MOVE PKC-CUSTOMER-ADDR-1 TO UCR-CUSTOMER-ADDR-1
+           MOVE PKC-CUSTOMER-ADDR-2 TO UCR-CUSTOMER-ADDR-2
+           MOVE PKC-CUSTOMER-CITY   TO UCR-CUSTOMER-CITY
+           MOVE PKC-CUSTOMER-STATE  TO UCR-CUSTOMER-STATE
+           MOVE PKC-CUSTOMER-ZIP    TO UCR-CUSTOMER-ZIP
+           MOVE PKC-CHANGE-USERID   TO UCR-CHANGE-USERID
+           MOVE PKC-CHANGE-DATE     TO UCR-CHANGE-DATE
+           MOVE PKC-DELETE          TO UCR-DELETE
+           MOVE PKC-MGR-ID          TO UCR-MGR-ID
+           MOVE PKC-CLIENTBOOK-NUM  TO UCR-CLIENTBOOK-NUM
+           MOVE PKC-FIRST-NAME      TO UCR-FIRST-NAME
+           MOVE PKC-LAST-NAME       TO UCR-LAST-NAME
+           MOVE PKC-COUNTRY         TO UCR-COUNTRY
+           MOVE PKC-PHONE           TO UCR-PHONE
+           MOVE PKC-SSN             TO UCR-SSN
+           MOVE PKC-DOC-NUM         TO UCR-DOC-NUM
+           MOVE PKC-ASSOC-CREDIT    TO UCR-ASSOC-CREDIT
+           MOVE FUNCTION ABS(PKC-ASSOC-CREDIT-AMT)
+               TO UCR-ASSOC-CREDIT-AMT
+           IF PKC-ASSOC-CREDIT-AMT < 0
+               MOVE "-" TO UCR-ASSOC-CR-AMT-SIGN
+           ELSE
+               MOVE "+" TO UCR-ASSOC-CR-AMT-SIGN
+           END-IF
+           MOVE PKC-FILLER1         TO UCR-FILLER1.
+
+       2900-UNPACK-GIFT-GIVER-FIELDS.
+           PERFORM VARYING WS-GG-IDX FROM 1 BY 1 UNTIL WS-GG-IDX > 10
+               MOVE PKG-GIFT-GIVER-NAME (WS-GG-IDX)
+                   TO UGR-GIFT-GIVER-NAME (WS-GG-IDX)
+           END-PERFORM
+           MOVE PKG-CHANGE-USERID   TO UGR-CHANGE-USERID
+           MOVE PKG-CHANGE-DATE     TO UGR-CHANGE-DATE
+           MOVE PKG-DELETE          TO UGR-DELETE
+           MOVE PKG-FILLER1         TO UGR-FILLER1.
+
+       2950-UNPACK-EGC-ACT-FIELDS.
+           MOVE PKE-DATA-TYPE       TO UEA-DATA-TYPE
+           MOVE PKE-EGC-NO          TO UEA-EGC-NO
+           MOVE PKE-EGC-CODE        TO UEA-EGC-CODE
+           MOVE PKE-AUTH-CODE       TO UEA-AUTH-CODE
+           MOVE PKE-EGC-ZIP         TO UEA-EGC-ZIP
+           MOVE PKE-AUTH-DATE       TO UEA-AUTH-DATE
+           MOVE PKE-AUTH-STORE      TO UEA-AUTH-STORE
+           MOVE PKE-AUTH-TERM       TO UEA-AUTH-TERM
+           MOVE PKE-AUTH-TRACER     TO UEA-AUTH-TRACER
+           MOVE PKE-DELETE          TO UEA-DELETE
+           MOVE PKE-FILLER1         TO UEA-FILLER1.
+
+       2500-CHECKPOINT-IF-DUE.
+           DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 5000-WRITE-CHECKPOINT
+           END-IF.
+
+       5000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE UHR-KEY      TO CKPT-LAST-KEY
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       5100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9000-TERMINATE.
+           IF RAN-TO-COMPLETION
+               PERFORM 5100-CLEAR-CHECKPOINT
+           END-IF
+           IF PACKED-OK
+               CLOSE PACKED-SAMASTER-FILE
+           END-IF
+           IF SAMSTR-OK
+               CLOSE SAMASTER-FILE
+           END-IF.
