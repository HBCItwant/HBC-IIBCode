@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0612.
+      ****************************************************************
+      *  SA0612 - BOGO GROUP PAIRING VALIDATOR
+      *
+      *  FOR EVERY TRANSACTION ON THE UNPACKED SAMASTER FILE, GROUPS
+      *  THE LINE-ITEM (RECTYPE 05) DETAIL RECORDS BY UDR-BOGO-GROUP
+      *  AND CONFIRMS EVERY "PASSENGER" LINE (UDR-BOGO-PASSENGER = 'Y')
+      *  HAS A MATCHING "DRIVER" LINE (UDR-BOGO-DRIVER = 'Y') WITHIN
+      *  THE SAME TRANSACTION AND BOGO GROUP.  A PASSENGER LINE WITH NO
+      *  DRIVER MEANS THE DISCOUNT WAS RUNG WITHOUT THE QUALIFYING
+      *  ITEM; A DRIVER LINE WITH NO PASSENGER MEANS THE PROMO NEVER
+      *  ACTUALLY DISCOUNTED ANYTHING.  BOTH ARE REPORTED SO
+      *  MARKDOWN/PROMO AUDIT CAN FOLLOW UP BEFORE IT IS WRITTEN OFF
+      *  AS SHRINK.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT BOGO-RPT-FILE ASSIGN TO "BOGORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  BOGO-RPT-FILE.
+       01  BOGO-RPT-LINE                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-FIRST-TRAN-SW         PIC X  VALUE "Y".
+           88  FIRST-TRANSACTION           VALUE "Y".
+       01  WS-CURR-TRAN-KEY.
+           05  WS-CURR-COMPARE-KEY  PIC X(16).
+           05  WS-CURR-TRANNUM      PIC 9999.
+           05  WS-CURR-QUALIFIER    PIC XXX.
+       01  WS-SAVE-TRAN-KEY         PIC X(23).
+       01  WS-MAX-GRP               PIC S9(4) COMP VALUE 20.
+       01  WS-GRP-COUNT             PIC S9(4) COMP VALUE 0.
+       01  WS-GRP-TABLE.
+           05  WS-GRP-ENTRY OCCURS 20 TIMES
+                   INDEXED BY GRP-IDX GRP-SRCH-IDX.
+               10  WS-GRP-CODE       PIC XX.
+               10  WS-GRP-DRV-CNT    PIC 9(3) COMP-3.
+               10  WS-GRP-PSGR-CNT   PIC 9(3) COMP-3.
+       01  WS-GRP-FOUND-SW          PIC X  VALUE "N".
+           88  GRP-ENTRY-FOUND             VALUE "Y".
+       01  WS-GRP-SKIP-SW           PIC X  VALUE "N".
+           88  SKIP-GRP-ENTRY              VALUE "Y".
+       01  WS-TRAN-CNT               PIC 9(7) COMP-3 VALUE 0.
+       01  WS-EXCP-CNT               PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                  PIC X(70) VALUE
+           "SA0612 BOGO GROUP PAIRING VALIDATOR - EXCEPTIONS".
+       01  WS-HDG-2.
+           05  FILLER PIC X(8)  VALUE "STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(8)  VALUE "TRANNUM".
+           05  FILLER PIC X(8)  VALUE "BOGOGRP".
+           05  FILLER PIC X(8)  VALUE "DRVCNT".
+           05  FILLER PIC X(8)  VALUE "PSGRCNT".
+           05  FILLER PIC X(30) VALUE "EXCEPTION".
+       01  WS-DETAIL-LINE.
+           05  WD-STORE           PIC 9999.
+           05  FILLER             PIC X(4).
+           05  WD-TERM            PIC 9999.
+           05  FILLER             PIC X(4).
+           05  WD-TRANNUM         PIC 9999.
+           05  FILLER             PIC X(4).
+           05  WD-GRP             PIC XX.
+           05  FILLER             PIC X(6).
+           05  WD-DRV-CNT         PIC ZZ9.
+           05  FILLER             PIC X(5).
+           05  WD-PSGR-CNT        PIC ZZ9.
+           05  FILLER             PIC X(5).
+           05  WD-EXCEPTION       PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(24) VALUE
+               "TRANSACTIONS SCANNED: ".
+           05  WS-SUM-TRAN-CNT      PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(20) VALUE "  EXCEPTIONS: ".
+           05  WS-SUM-EXCP-CNT      PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           IF WS-GRP-COUNT > 0
+               PERFORM 4000-VALIDATE-TRANSACTION
+           END-IF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT BOGO-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0612 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               WRITE BOGO-RPT-LINE FROM WS-HDG-1
+               WRITE BOGO-RPT-LINE FROM WS-HDG-2
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           IF UHR-RECTYPE = 05
+               PERFORM 2200-APPLY-DETAIL-LINE
+           END-IF
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-APPLY-DETAIL-LINE.
+           IF UDR-BOGO-DRIVER = "Y" OR UDR-BOGO-PASSENGER = "Y"
+               PERFORM 2250-CHECK-TRAN-BREAK
+               PERFORM 2300-FIND-OR-ADD-GROUP
+               IF NOT SKIP-GRP-ENTRY
+                   IF UDR-BOGO-DRIVER = "Y"
+                       ADD 1 TO WS-GRP-DRV-CNT (GRP-IDX)
+                   END-IF
+                   IF UDR-BOGO-PASSENGER = "Y"
+                       ADD 1 TO WS-GRP-PSGR-CNT (GRP-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       2250-CHECK-TRAN-BREAK.
+           MOVE UHR-STORE    TO WS-CURR-COMPARE-KEY (9:4)
+           MOVE UHR-CRDATE   TO WS-CURR-COMPARE-KEY (1:8)
+           MOVE UHR-TERMINAL TO WS-CURR-COMPARE-KEY (13:4)
+           MOVE UHR-TRANNUM  TO WS-CURR-TRANNUM
+           MOVE UHR-UNIQUE-QUALIFIER TO WS-CURR-QUALIFIER
+           IF FIRST-TRANSACTION
+               MOVE "N" TO WS-FIRST-TRAN-SW
+               MOVE WS-CURR-TRAN-KEY TO WS-SAVE-TRAN-KEY
+               ADD 1 TO WS-TRAN-CNT
+           ELSE
+               IF WS-CURR-TRAN-KEY NOT = WS-SAVE-TRAN-KEY
+                   PERFORM 4000-VALIDATE-TRANSACTION
+                   MOVE WS-CURR-TRAN-KEY TO WS-SAVE-TRAN-KEY
+                   ADD 1 TO WS-TRAN-CNT
+               END-IF
+           END-IF.
+
+       2300-FIND-OR-ADD-GROUP.
+           MOVE "N" TO WS-GRP-FOUND-SW
+           MOVE "N" TO WS-GRP-SKIP-SW
+           IF WS-GRP-COUNT > 0
+               PERFORM VARYING GRP-SRCH-IDX FROM 1 BY 1
+                       UNTIL GRP-SRCH-IDX > WS-GRP-COUNT
+                   IF WS-GRP-CODE (GRP-SRCH-IDX) = UDR-BOGO-GROUP
+                       SET GRP-IDX TO GRP-SRCH-IDX
+                       SET GRP-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT GRP-ENTRY-FOUND
+               IF WS-GRP-COUNT < WS-MAX-GRP
+                   ADD 1 TO WS-GRP-COUNT
+                   SET GRP-IDX TO WS-GRP-COUNT
+                   INITIALIZE WS-GRP-ENTRY (GRP-IDX)
+                   MOVE UDR-BOGO-GROUP TO WS-GRP-CODE (GRP-IDX)
+               ELSE
+                   DISPLAY "SA0612 - BOGO GROUP TABLE FULL FOR TRAN "
+                           WS-SAVE-TRAN-KEY
+                   MOVE "Y" TO WS-GRP-SKIP-SW
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  4000-VALIDATE-TRANSACTION FIRES ON A TRANSACTION BREAK (AND
+      *  ONCE MORE AT END OF FILE) TO JUDGE EVERY BOGO GROUP SEEN IN
+      *  THE TRANSACTION JUST COMPLETED, THEN CLEAR THE GROUP TABLE.
+      *****************************************************************
+       4000-VALIDATE-TRANSACTION.
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > WS-GRP-COUNT
+               MOVE WS-SAVE-TRAN-KEY (9:4)  TO WD-STORE
+               MOVE WS-SAVE-TRAN-KEY (13:4) TO WD-TERM
+               MOVE WS-SAVE-TRAN-KEY (17:4) TO WD-TRANNUM
+               MOVE WS-GRP-CODE (GRP-IDX)     TO WD-GRP
+               MOVE WS-GRP-DRV-CNT (GRP-IDX)  TO WD-DRV-CNT
+               MOVE WS-GRP-PSGR-CNT (GRP-IDX) TO WD-PSGR-CNT
+               IF WS-GRP-DRV-CNT (GRP-IDX) = 0
+                   MOVE "PASSENGER WITH NO DRIVER" TO WD-EXCEPTION
+                   WRITE BOGO-RPT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-EXCP-CNT
+               ELSE
+                   IF WS-GRP-PSGR-CNT (GRP-IDX) = 0
+                       MOVE "DRIVER WITH NO PASSENGER"
+                           TO WD-EXCEPTION
+                       WRITE BOGO-RPT-LINE FROM WS-DETAIL-LINE
+                       ADD 1 TO WS-EXCP-CNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE ZERO TO WS-GRP-COUNT.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-TRAN-CNT TO WS-SUM-TRAN-CNT
+           MOVE WS-EXCP-CNT TO WS-SUM-EXCP-CNT
+           WRITE BOGO-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE BOGO-RPT-FILE.
