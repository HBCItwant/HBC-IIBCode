@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0613.
+      ****************************************************************
+      *  SA0613 - EGC ACTIVATION-TO-REDEMPTION RECONCILIATION
+      *
+      *  WALKS THE UNPACKED SAMASTER FILE ONE TIME, TABLING EVERY
+      *  UNPACKED-EGC-ACT-RECORD (RECTYPE 80) BY UEA-EGC-CODE AND THE
+      *  LOW-ORDER SIX DIGITS OF UEA-AUTH-CODE, THEN WATCHING FOR A
+      *  MATCHING UNPACKED-MEMO-RECORD (RECTYPE 60) CARRYING A
+      *  POPULATED UMR-EGC-DATA REDEFINITION (UMR-EGC-VALUE-LINK-CODE /
+      *  UMR-EGC-AUTH-CODE) TO MARK THAT ACTIVATION REDEEMED.  ANY
+      *  ACTIVATION STILL UNMATCHED AT END OF FILE, AND OLDER THAN THE
+      *  CONFIGURABLE AGING THRESHOLD READ FROM THE EGCPARM FILE, IS
+      *  REPORTED AS OUTSTANDING GIFT-CARD LIABILITY SO MONTH-END NO
+      *  LONGER HAS TO ESTIMATE IT BY HAND.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT EGC-PARM-FILE ASSIGN TO "EGCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT EGC-RPT-FILE ASSIGN TO "EGCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  EGC-PARM-FILE.
+       01  EGC-PARM-LINE               PIC X(03).
+       FD  EGC-RPT-FILE.
+       01  EGC-RPT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-PARM-STATUS          PIC XX  VALUE "00".
+           88  PARM-OK                      VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-AGE-THRESHOLD-DAYS    PIC 9(3) VALUE 30.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-JULIAN            PIC 9(8).
+       01  WS-ACT-JULIAN            PIC 9(8).
+       01  WS-AGE-DAYS              PIC 9(7).
+       01  WS-MAX-EGC               PIC S9(4) COMP VALUE 2000.
+       01  WS-EGC-COUNT             PIC S9(4) COMP VALUE 0.
+       01  WS-EGC-TABLE.
+           05  WS-EGC-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY EGC-IDX EGC-SRCH-IDX.
+               10  WS-EGC-CODE         PIC 9(4).
+               10  WS-EGC-AUTH-NUM     PIC 9(6).
+               10  WS-EGC-ACT-DATE     PIC 9(8).
+               10  WS-EGC-ACT-STORE    PIC 9999.
+               10  WS-EGC-ACT-TERM     PIC 9999.
+               10  WS-EGC-ACT-TRACER   PIC 9999.
+               10  WS-EGC-REDEEMED-SW  PIC X.
+                   88  EGC-REDEEMED          VALUE "Y".
+       01  WS-FOUND-SW              PIC X   VALUE "N".
+           88  EGC-ENTRY-FOUND              VALUE "Y".
+       01  WS-AUTH-NUM-WORK         PIC 9(6).
+       01  WS-ACT-CNT               PIC 9(7) COMP-3 VALUE 0.
+       01  WS-REDEEMED-CNT          PIC 9(7) COMP-3 VALUE 0.
+       01  WS-OUTSTANDING-CNT       PIC 9(7) COMP-3 VALUE 0.
+       01  WS-TRUNC-CNT             PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                 PIC X(70) VALUE
+           "SA0613 EGC ACTIVATION/REDEMPTION RECONCILIATION".
+       01  WS-HDG-2                 PIC X(40) VALUE
+           "OUTSTANDING LIABILITY - UNREDEEMED EGCS".
+       01  WS-HDG-3.
+           05  FILLER PIC X(10) VALUE "EGC-CODE".
+           05  FILLER PIC X(10) VALUE "AUTH-CODE".
+           05  FILLER PIC X(8)  VALUE "ACT-DATE".
+           05  FILLER PIC X(8)  VALUE "STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(10) VALUE "TRACER".
+           05  FILLER PIC X(10) VALUE "AGE-DAYS".
+       01  WS-DETAIL-LINE.
+           05  WD-EGC-CODE          PIC 9999.
+           05  FILLER               PIC X(6).
+           05  WD-AUTH-NUM          PIC 9(6).
+           05  FILLER               PIC X(4).
+           05  WD-ACT-DATE          PIC 9(8).
+           05  FILLER               PIC X(4).
+           05  WD-STORE             PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-TERM              PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-TRACER            PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-AGE-DAYS          PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(24) VALUE
+               "EGCS ACTIVATED: ".
+           05  WS-SUM-ACT-CNT        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(16) VALUE "  REDEEMED: ".
+           05  WS-SUM-RDM-CNT        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(20) VALUE "  OUTSTANDING: ".
+           05  WS-SUM-OUT-CNT        PIC ZZZ,ZZ9.
+       01  WS-TRUNC-LINE.
+           05  FILLER               PIC X(54) VALUE
+               "** ACTIVATION TABLE FULL - SKIPPED ACTIVATIONS: ".
+           05  WS-SUM-TRUNC-CNT      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(45) VALUE
+               " - OUTSTANDING LIABILITY ABOVE IS A FLOOR **".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-RUN-JULIAN = FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           PERFORM 1100-READ-PARM
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT EGC-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0613 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       1100-READ-PARM.
+           OPEN INPUT EGC-PARM-FILE
+           IF PARM-OK
+               READ EGC-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EGC-PARM-LINE (1:3) TO WS-AGE-THRESHOLD-DAYS
+               END-READ
+               CLOSE EGC-PARM-FILE
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           EVALUATE TRUE
+               WHEN UHR-RECTYPE = 80
+                   PERFORM 2200-TABLE-ACTIVATION
+               WHEN UHR-RECTYPE = 60
+                   AND UMR-EGC-VALUE-LINK-CODE NOT = ZERO
+                   AND UMR-EGC-AUTH-CODE NOT = ZERO
+                   PERFORM 2300-MATCH-REDEMPTION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-TABLE-ACTIVATION.
+           IF WS-EGC-COUNT < WS-MAX-EGC
+               ADD 1 TO WS-EGC-COUNT
+               SET EGC-IDX TO WS-EGC-COUNT
+               INITIALIZE WS-EGC-ENTRY (EGC-IDX)
+               MOVE UEA-EGC-CODE        TO WS-EGC-CODE (EGC-IDX)
+               MOVE UEA-AUTH-CODE (3:6) TO WS-EGC-AUTH-NUM (EGC-IDX)
+               MOVE UEA-AUTH-DATE       TO WS-EGC-ACT-DATE (EGC-IDX)
+               MOVE UEA-AUTH-STORE      TO WS-EGC-ACT-STORE (EGC-IDX)
+               MOVE UEA-AUTH-TERM       TO WS-EGC-ACT-TERM (EGC-IDX)
+               MOVE UEA-AUTH-TRACER     TO WS-EGC-ACT-TRACER (EGC-IDX)
+               MOVE "N"                 TO WS-EGC-REDEEMED-SW (EGC-IDX)
+               ADD 1 TO WS-ACT-CNT
+           ELSE
+               DISPLAY "SA0613 - EGC ACTIVATION TABLE FULL, SKIPPING "
+                       UEA-EGC-NO
+               ADD 1 TO WS-TRUNC-CNT
+           END-IF.
+
+       2300-MATCH-REDEMPTION.
+           MOVE "N" TO WS-FOUND-SW
+           IF WS-EGC-COUNT > 0
+               PERFORM VARYING EGC-SRCH-IDX FROM 1 BY 1
+                       UNTIL EGC-SRCH-IDX > WS-EGC-COUNT
+                   IF WS-EGC-CODE (EGC-SRCH-IDX) =
+                          UMR-EGC-VALUE-LINK-CODE
+                      AND WS-EGC-AUTH-NUM (EGC-SRCH-IDX) =
+                          UMR-EGC-AUTH-CODE
+                      AND NOT EGC-REDEEMED (EGC-SRCH-IDX)
+                       MOVE "Y" TO WS-EGC-REDEEMED-SW (EGC-SRCH-IDX)
+                       SET EGC-ENTRY-FOUND TO TRUE
+                       ADD 1 TO WS-REDEEMED-CNT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           WRITE EGC-RPT-LINE FROM WS-HDG-1
+           WRITE EGC-RPT-LINE FROM WS-HDG-2
+           WRITE EGC-RPT-LINE FROM WS-HDG-3
+           PERFORM VARYING EGC-IDX FROM 1 BY 1
+                   UNTIL EGC-IDX > WS-EGC-COUNT
+               IF NOT EGC-REDEEMED (EGC-IDX)
+                   PERFORM 3100-AGE-AND-REPORT
+               END-IF
+           END-PERFORM
+           PERFORM 3200-WRITE-SUMMARY.
+
+       3100-AGE-AND-REPORT.
+           COMPUTE WS-ACT-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-EGC-ACT-DATE (EGC-IDX))
+           COMPUTE WS-AGE-DAYS = WS-RUN-JULIAN - WS-ACT-JULIAN
+           IF WS-AGE-DAYS >= WS-AGE-THRESHOLD-DAYS
+               MOVE WS-EGC-CODE (EGC-IDX)      TO WD-EGC-CODE
+               MOVE WS-EGC-AUTH-NUM (EGC-IDX)  TO WD-AUTH-NUM
+               MOVE WS-EGC-ACT-DATE (EGC-IDX)  TO WD-ACT-DATE
+               MOVE WS-EGC-ACT-STORE (EGC-IDX) TO WD-STORE
+               MOVE WS-EGC-ACT-TERM (EGC-IDX)  TO WD-TERM
+               MOVE WS-EGC-ACT-TRACER (EGC-IDX) TO WD-TRACER
+               MOVE WS-AGE-DAYS                TO WD-AGE-DAYS
+               WRITE EGC-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-OUTSTANDING-CNT
+           END-IF.
+
+       3200-WRITE-SUMMARY.
+           MOVE WS-ACT-CNT      TO WS-SUM-ACT-CNT
+           MOVE WS-REDEEMED-CNT TO WS-SUM-RDM-CNT
+           MOVE WS-OUTSTANDING-CNT TO WS-SUM-OUT-CNT
+           WRITE EGC-RPT-LINE FROM WS-SUMMARY-LINE.
+           IF WS-TRUNC-CNT > 0
+               MOVE WS-TRUNC-CNT TO WS-SUM-TRUNC-CNT
+               WRITE EGC-RPT-LINE FROM WS-TRUNC-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE EGC-RPT-FILE.
