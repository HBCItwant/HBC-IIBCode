@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0617.
+      ****************************************************************
+      *  SA0617 - OPEN-LAYAWAY AGING AND BALANCE REPORT
+      *
+      *  WALKS THE UNPACKED SAMASTER FILE BY TRANSACTION AND, FOR
+      *  EVERY TRANSACTION CARRYING A NON-ZERO UHR-LAYAWAYFEE-2D OR
+      *  UHR-LAYAWAYDEP-2D ON THE RECTYPE 00 HEADER OR A RECTYPE 05
+      *  LINE FLAGGED UDR-LWP-USED, ACCUMULATES AN OPEN-LAYAWAY-
+      *  BALANCE ENTRY KEYED BY CUSTOMER NUMBER (UHR-CUSTOMER) AND
+      *  LAYAWAY DOCUMENT NUMBER (UDR-DOC-GL WHEN UDR-DOC-GL-TYP IS
+      *  DOCUMENT-NO).  FEES AND DEPOSITS ARE ROLLED UP SEPARATELY SO
+      *  THE BALANCE DUE (FEES LESS DEPOSITS RECEIVED) CAN BE AGED OFF
+      *  THE MOST RECENT ACTIVITY DATE, SO COLLECTIONS CAN WORK
+      *  PAST-DUE LAYAWAYS WITHOUT PAGING THROUGH DAILY EXTRACTS.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT LAYAWAY-RPT-FILE ASSIGN TO "LAYARPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  LAYAWAY-RPT-FILE.
+       01  LAYAWAY-RPT-LINE              PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-JULIAN            PIC 9(8).
+       01  WS-FIRST-TRAN-SW         PIC X  VALUE "Y".
+           88  FIRST-TRANSACTION           VALUE "Y".
+       01  WS-CURR-TRAN-KEY.
+           05  WS-CURR-COMPARE-KEY  PIC X(16).
+           05  WS-CURR-TRANNUM      PIC 9999.
+           05  WS-CURR-QUALIFIER    PIC XXX.
+       01  WS-SAVE-TRAN-KEY         PIC X(23).
+       01  WS-TRAN-CUSTOMER         PIC 9(16).
+       01  WS-TRAN-CRDATE           PIC 9(8).
+       01  WS-TRAN-FEE-2D           PIC S9(3)V99.
+       01  WS-TRAN-DEP-2D           PIC S9(7)V99.
+       01  WS-TRAN-DOC              PIC X(16).
+       01  WS-TRAN-LWP-USED-SW      PIC X.
+           88  TRAN-LWP-USED               VALUE "Y".
+       01  WS-MAX-LW                PIC S9(4) COMP VALUE 2000.
+       01  WS-LW-COUNT              PIC S9(4) COMP VALUE 0.
+       01  WS-LW-TABLE.
+           05  WS-LW-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY LW-IDX LW-SRCH-IDX.
+               10  WS-LW-CUSTOMER       PIC 9(16).
+               10  WS-LW-DOC            PIC X(16).
+               10  WS-LW-FEE-TOTAL      PIC S9(9)V99 COMP-3.
+               10  WS-LW-DEP-TOTAL      PIC S9(9)V99 COMP-3.
+               10  WS-LW-LAST-ACTIVITY  PIC 9(8).
+       01  WS-FOUND-SW              PIC X   VALUE "N".
+           88  LW-ENTRY-FOUND               VALUE "Y".
+       01  WS-LW-SKIP-SW            PIC X   VALUE "N".
+           88  SKIP-LW-ENTRY                VALUE "Y".
+       01  WS-BAL-DUE-2D             PIC S9(9)V99.
+       01  WS-ACT-JULIAN             PIC 9(8).
+       01  WS-AGE-DAYS               PIC 9(7).
+       01  WS-BUCKET                 PIC X(10).
+       01  WS-ENTRY-CNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                  PIC X(70) VALUE
+           "SA0617 OPEN-LAYAWAY AGING AND BALANCE REPORT".
+       01  WS-HDG-2.
+           05  FILLER PIC X(18) VALUE "CUSTOMER".
+           05  FILLER PIC X(18) VALUE "DOCUMENT".
+           05  FILLER PIC X(14) VALUE "FEES".
+           05  FILLER PIC X(14) VALUE "DEPOSITS".
+           05  FILLER PIC X(14) VALUE "BALANCE-DUE".
+           05  FILLER PIC X(10) VALUE "AGE-DAYS".
+           05  FILLER PIC X(12) VALUE "AGE-BUCKET".
+       01  WS-DETAIL-LINE.
+           05  WD-CUSTOMER          PIC 9(16).
+           05  FILLER               PIC X(2).
+           05  WD-DOC               PIC X(16).
+           05  FILLER               PIC X(2).
+           05  WD-FEE               PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1).
+           05  WD-DEP               PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1).
+           05  WD-BAL               PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1).
+           05  WD-AGE-DAYS          PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(2).
+           05  WD-BUCKET            PIC X(10).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(28) VALUE
+               "OPEN LAYAWAYS REPORTED: ".
+           05  WS-SUM-ENTRY-CNT      PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           IF NOT FIRST-TRANSACTION
+               PERFORM 4000-POST-TRANSACTION
+           END-IF
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-RUN-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT LAYAWAY-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0617 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               WRITE LAYAWAY-RPT-LINE FROM WS-HDG-1
+               WRITE LAYAWAY-RPT-LINE FROM WS-HDG-2
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           EVALUATE UHR-RECTYPE
+               WHEN 00
+                   PERFORM 2250-CHECK-TRAN-BREAK
+                   PERFORM 2300-CAPTURE-HEADER-LAYAWAY
+               WHEN 05
+                   PERFORM 2250-CHECK-TRAN-BREAK
+                   PERFORM 2400-CAPTURE-DETAIL-LAYAWAY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2250-CHECK-TRAN-BREAK.
+           MOVE UHR-STORE    TO WS-CURR-COMPARE-KEY (9:4)
+           MOVE UHR-CRDATE   TO WS-CURR-COMPARE-KEY (1:8)
+           MOVE UHR-TERMINAL TO WS-CURR-COMPARE-KEY (13:4)
+           MOVE UHR-TRANNUM  TO WS-CURR-TRANNUM
+           MOVE UHR-UNIQUE-QUALIFIER TO WS-CURR-QUALIFIER
+           IF FIRST-TRANSACTION
+               MOVE "N" TO WS-FIRST-TRAN-SW
+               PERFORM 2500-START-NEW-TRAN
+           ELSE
+               IF WS-CURR-TRAN-KEY NOT = WS-SAVE-TRAN-KEY
+                   PERFORM 4000-POST-TRANSACTION
+                   PERFORM 2500-START-NEW-TRAN
+               END-IF
+           END-IF.
+
+       2500-START-NEW-TRAN.
+           MOVE WS-CURR-TRAN-KEY TO WS-SAVE-TRAN-KEY
+           MOVE ZERO  TO WS-TRAN-CUSTOMER WS-TRAN-FEE-2D
+                         WS-TRAN-DEP-2D
+           MOVE SPACES TO WS-TRAN-DOC
+           MOVE "N"    TO WS-TRAN-LWP-USED-SW.
+
+       2300-CAPTURE-HEADER-LAYAWAY.
+           MOVE UHR-CUSTOMER TO WS-TRAN-CUSTOMER
+           MOVE UHR-CRDATE   TO WS-TRAN-CRDATE
+           MOVE UHR-LAYAWAYFEE-2D TO WS-TRAN-FEE-2D
+           IF UHR-LAYAWAYFEE-SIGN = "-"
+               MULTIPLY -1 BY WS-TRAN-FEE-2D
+           END-IF
+           MOVE UHR-LAYAWAYDEP-2D TO WS-TRAN-DEP-2D
+           IF UHR-LAYAWAYDEP-SIGN = "-"
+               MULTIPLY -1 BY WS-TRAN-DEP-2D
+           END-IF.
+
+       2400-CAPTURE-DETAIL-LAYAWAY.
+           IF UDR-LWP-USED = "Y"
+               MOVE "Y" TO WS-TRAN-LWP-USED-SW
+           END-IF
+           IF DOCUMENT-NO
+               MOVE UDR-DOC-GL TO WS-TRAN-DOC
+           END-IF.
+
+      *****************************************************************
+      *  4000-POST-TRANSACTION FIRES ON A TRANSACTION BREAK (AND ONCE
+      *  MORE AT END OF FILE) TO FOLD THE TRANSACTION JUST COMPLETED
+      *  INTO ITS CUSTOMER/DOCUMENT OPEN-LAYAWAY ENTRY, PROVIDED IT
+      *  ACTUALLY CARRIED LAYAWAY ACTIVITY.
+      *****************************************************************
+       4000-POST-TRANSACTION.
+           IF WS-TRAN-FEE-2D NOT = ZERO OR WS-TRAN-DEP-2D NOT = ZERO
+                   OR TRAN-LWP-USED
+               PERFORM 4100-FIND-OR-ADD-LW-ENTRY
+               IF NOT SKIP-LW-ENTRY
+                   ADD WS-TRAN-FEE-2D TO WS-LW-FEE-TOTAL (LW-IDX)
+                   ADD WS-TRAN-DEP-2D TO WS-LW-DEP-TOTAL (LW-IDX)
+                   IF WS-TRAN-CRDATE > WS-LW-LAST-ACTIVITY (LW-IDX)
+                       MOVE WS-TRAN-CRDATE
+                           TO WS-LW-LAST-ACTIVITY (LW-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       4100-FIND-OR-ADD-LW-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-LW-SKIP-SW
+           IF WS-LW-COUNT > 0
+               PERFORM VARYING LW-SRCH-IDX FROM 1 BY 1
+                       UNTIL LW-SRCH-IDX > WS-LW-COUNT
+                   IF WS-LW-CUSTOMER (LW-SRCH-IDX) = WS-TRAN-CUSTOMER
+                      AND WS-LW-DOC (LW-SRCH-IDX) = WS-TRAN-DOC
+                       SET LW-IDX TO LW-SRCH-IDX
+                       SET LW-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT LW-ENTRY-FOUND
+               IF WS-LW-COUNT < WS-MAX-LW
+                   ADD 1 TO WS-LW-COUNT
+                   SET LW-IDX TO WS-LW-COUNT
+                   INITIALIZE WS-LW-ENTRY (LW-IDX)
+                   MOVE WS-TRAN-CUSTOMER TO WS-LW-CUSTOMER (LW-IDX)
+                   MOVE WS-TRAN-DOC      TO WS-LW-DOC (LW-IDX)
+               ELSE
+                   DISPLAY "SA0617 - LAYAWAY TABLE FULL, SKIPPING "
+                           WS-TRAN-CUSTOMER
+                   MOVE "Y" TO WS-LW-SKIP-SW
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING LW-IDX FROM 1 BY 1
+                   UNTIL LW-IDX > WS-LW-COUNT
+               PERFORM 3100-AGE-AND-REPORT
+           END-PERFORM
+           MOVE WS-ENTRY-CNT TO WS-SUM-ENTRY-CNT
+           WRITE LAYAWAY-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       3100-AGE-AND-REPORT.
+           COMPUTE WS-BAL-DUE-2D =
+               WS-LW-FEE-TOTAL (LW-IDX) - WS-LW-DEP-TOTAL (LW-IDX)
+           IF WS-BAL-DUE-2D > 0
+               COMPUTE WS-ACT-JULIAN =
+                   FUNCTION INTEGER-OF-DATE
+                       (WS-LW-LAST-ACTIVITY (LW-IDX))
+               COMPUTE WS-AGE-DAYS = WS-RUN-JULIAN - WS-ACT-JULIAN
+               EVALUATE TRUE
+                   WHEN WS-AGE-DAYS <= 30
+                       MOVE "CURRENT"   TO WS-BUCKET
+                   WHEN WS-AGE-DAYS <= 60
+                       MOVE "31-60"     TO WS-BUCKET
+                   WHEN WS-AGE-DAYS <= 90
+                       MOVE "61-90"     TO WS-BUCKET
+                   WHEN OTHER
+                       MOVE "OVER-90"   TO WS-BUCKET
+               END-EVALUATE
+               MOVE WS-LW-CUSTOMER (LW-IDX)      TO WD-CUSTOMER
+               MOVE WS-LW-DOC (LW-IDX)           TO WD-DOC
+               MOVE WS-LW-FEE-TOTAL (LW-IDX)     TO WD-FEE
+               MOVE WS-LW-DEP-TOTAL (LW-IDX)     TO WD-DEP
+               MOVE WS-BAL-DUE-2D                TO WD-BAL
+               MOVE WS-AGE-DAYS                  TO WD-AGE-DAYS
+               MOVE WS-BUCKET                    TO WD-BUCKET
+               WRITE LAYAWAY-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-ENTRY-CNT
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE LAYAWAY-RPT-FILE.
