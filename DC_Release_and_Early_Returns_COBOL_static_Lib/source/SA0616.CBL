@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0616.
+      ****************************************************************
+      *  SA0616 - ASSOCIATE COMMISSION/DISCOUNT ATTRIBUTION REPORT
+      *
+      *  FOR EVERY RECTYPE 05 LINE ON THE UNPACKED SAMASTER FILE,
+      *  ATTRIBUTES THE LINE'S NET SALE AMOUNT (UDR-PRICE-2D) TO EACH
+      *  ASSOCIATE ID CARRIED IN UDR-SALES-ASSOC-INFORMATION - PRIMARY,
+      *  ASSISTING AND MAKEUP-ARTIST EACH KEEP THEIR OWN CREDIT BUCKET
+      *  RATHER THAN SPLITTING ONE DOLLAR AMOUNT BETWEEN THEM, SO THE
+      *  DOWNSTREAM COMMISSION ENGINE CAN APPLY ITS OWN PER-ROLE RATE.
+      *  THE RINGING ASSOCIATE (LINE-LEVEL, FALLING BACK TO THE HEADER
+      *  UHR-RINGING-ASSOC WHEN THE LINE DOES NOT CARRY ONE) IS
+      *  TRACKED BY LINE COUNT ONLY, SINCE RINGING A SALE IS NOT A
+      *  SELLING CREDIT.  UDR-ASSOC-DISCOUNT IS ATTRIBUTED TO
+      *  UDR-MANUAL-DISCOUNT-ASSOC WHEN PRESENT, OTHERWISE TO THE
+      *  PRIMARY SALES ASSOCIATE, OTHERWISE TO THE HEADER
+      *  UHR-ORIG-ASSOCIATE, SO MANAGERS NO LONGER HAVE TO RECONSTRUCT
+      *  COMMISSION FROM RAW REGISTERS BY HAND.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT ASSOC-RPT-FILE ASSIGN TO "ASSOCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  ASSOC-RPT-FILE.
+       01  ASSOC-RPT-LINE                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-LINE-AMT-2D           PIC S9(7)V99.
+       01  WS-DISC-AMT-2D           PIC S9(7)V99.
+       01  WS-RINGING-ID            PIC 9(7).
+       01  WS-DISC-ASSOC-ID         PIC 9(7).
+       01  WS-SEARCH-ASSOC-ID       PIC 9(7).
+       01  WS-MAX-ASSOC             PIC S9(4) COMP VALUE 2000.
+       01  WS-ASSOC-COUNT           PIC S9(4) COMP VALUE 0.
+       01  WS-ASSOC-TABLE.
+           05  WS-ASSOC-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY AS-IDX AS-SRCH-IDX.
+               10  WS-AS-ID             PIC 9(7).
+               10  WS-AS-PRIMARY-NET    PIC S9(9)V99 COMP-3.
+               10  WS-AS-ASSIST-NET     PIC S9(9)V99 COMP-3.
+               10  WS-AS-MAKEUP-NET     PIC S9(9)V99 COMP-3.
+               10  WS-AS-RING-CNT       PIC 9(7)     COMP-3.
+               10  WS-AS-DISC-AMT       PIC S9(9)V99 COMP-3.
+       01  WS-FOUND-SW              PIC X   VALUE "N".
+           88  AS-ENTRY-FOUND               VALUE "Y".
+       01  WS-AS-SKIP-SW            PIC X   VALUE "N".
+           88  SKIP-AS-ENTRY                VALUE "Y".
+       01  WS-LINE-CNT               PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                  PIC X(70) VALUE
+           "SA0616 ASSOCIATE COMMISSION/DISCOUNT ATTRIBUTION".
+       01  WS-HDG-2.
+           05  FILLER PIC X(10) VALUE "ASSOC-ID".
+           05  FILLER PIC X(16) VALUE "PRIMARY-NET".
+           05  FILLER PIC X(16) VALUE "ASSIST-NET".
+           05  FILLER PIC X(16) VALUE "MAKEUP-NET".
+           05  FILLER PIC X(10) VALUE "RING-CNT".
+           05  FILLER PIC X(16) VALUE "DISCOUNT-AMT".
+       01  WS-DETAIL-LINE.
+           05  WD-ASSOC-ID          PIC 9(7).
+           05  FILLER               PIC X(3).
+           05  WD-PRIMARY-NET       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(2).
+           05  WD-ASSIST-NET        PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(2).
+           05  WD-MAKEUP-NET        PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(2).
+           05  WD-RING-CNT          PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(2).
+           05  WD-DISC-AMT          PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(24) VALUE
+               "LINES PROCESSED: ".
+           05  WS-SUM-LINE-CNT       PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT ASSOC-RPT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0616 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           IF UHR-RECTYPE = 05
+               PERFORM 2200-ATTRIBUTE-DETAIL-LINE
+           END-IF
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-ATTRIBUTE-DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT
+           MOVE ZERO TO WS-LINE-AMT-2D
+           MOVE UDR-PRICE-2D TO WS-LINE-AMT-2D
+           IF UDR-PRICE-SIGN = "-"
+               MULTIPLY -1 BY WS-LINE-AMT-2D
+           END-IF
+           IF UDR-PRIMARY-SALES-ASSOC NOT = ZERO
+               MOVE UDR-PRIMARY-SALES-ASSOC TO WS-SEARCH-ASSOC-ID
+               PERFORM 2500-FIND-OR-ADD-ASSOC
+               IF NOT SKIP-AS-ENTRY
+                   ADD WS-LINE-AMT-2D TO WS-AS-PRIMARY-NET (AS-IDX)
+               END-IF
+           END-IF
+           IF UDR-ASSISTING-SALES-ASSOC NOT = ZERO
+               MOVE UDR-ASSISTING-SALES-ASSOC TO WS-SEARCH-ASSOC-ID
+               PERFORM 2500-FIND-OR-ADD-ASSOC
+               IF NOT SKIP-AS-ENTRY
+                   ADD WS-LINE-AMT-2D TO WS-AS-ASSIST-NET (AS-IDX)
+               END-IF
+           END-IF
+           IF UDR-MAKEUP-ARTIST-ASSOC NOT = ZERO
+               MOVE UDR-MAKEUP-ARTIST-ASSOC TO WS-SEARCH-ASSOC-ID
+               PERFORM 2500-FIND-OR-ADD-ASSOC
+               IF NOT SKIP-AS-ENTRY
+                   ADD WS-LINE-AMT-2D TO WS-AS-MAKEUP-NET (AS-IDX)
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-RINGING-ID
+           IF UDR-RINGING-SALES-ASSOC NOT = ZERO
+               MOVE UDR-RINGING-SALES-ASSOC TO WS-RINGING-ID
+           ELSE
+               IF UHR-RINGING-ASSOC NOT = ZERO
+                   MOVE UHR-RINGING-ASSOC TO WS-RINGING-ID
+               END-IF
+           END-IF
+           IF WS-RINGING-ID NOT = ZERO
+               MOVE WS-RINGING-ID TO WS-SEARCH-ASSOC-ID
+               PERFORM 2500-FIND-OR-ADD-ASSOC
+               IF NOT SKIP-AS-ENTRY
+                   ADD 1 TO WS-AS-RING-CNT (AS-IDX)
+               END-IF
+           END-IF
+           PERFORM 2600-ATTRIBUTE-DISCOUNT.
+
+       2500-FIND-OR-ADD-ASSOC.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-AS-SKIP-SW
+           IF WS-ASSOC-COUNT > 0
+               PERFORM VARYING AS-SRCH-IDX FROM 1 BY 1
+                       UNTIL AS-SRCH-IDX > WS-ASSOC-COUNT
+                   IF WS-AS-ID (AS-SRCH-IDX) = WS-SEARCH-ASSOC-ID
+                       SET AS-IDX TO AS-SRCH-IDX
+                       SET AS-ENTRY-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT AS-ENTRY-FOUND
+               IF WS-ASSOC-COUNT < WS-MAX-ASSOC
+                   ADD 1 TO WS-ASSOC-COUNT
+                   SET AS-IDX TO WS-ASSOC-COUNT
+                   INITIALIZE WS-ASSOC-ENTRY (AS-IDX)
+                   MOVE WS-SEARCH-ASSOC-ID TO WS-AS-ID (AS-IDX)
+               ELSE
+                   DISPLAY "SA0616 - ASSOCIATE TABLE FULL, SKIPPING "
+                           WS-SEARCH-ASSOC-ID
+                   MOVE "Y" TO WS-AS-SKIP-SW
+               END-IF
+           END-IF.
+
+       2600-ATTRIBUTE-DISCOUNT.
+           MOVE ZERO TO WS-DISC-AMT-2D
+           MOVE UDR-ASSOC-DISCOUNT TO WS-DISC-AMT-2D
+           IF UDR-ASSOC-DISC-SIGN = "-"
+               MULTIPLY -1 BY WS-DISC-AMT-2D
+           END-IF
+           IF WS-DISC-AMT-2D NOT = ZERO
+               MOVE ZERO TO WS-DISC-ASSOC-ID
+               EVALUATE TRUE
+                   WHEN UDR-MANUAL-DISCOUNT-ASSOC NOT = ZERO
+                       MOVE UDR-MANUAL-DISCOUNT-ASSOC
+                           TO WS-DISC-ASSOC-ID
+                   WHEN UDR-PRIMARY-SALES-ASSOC NOT = ZERO
+                       MOVE UDR-PRIMARY-SALES-ASSOC
+                           TO WS-DISC-ASSOC-ID
+                   WHEN UHR-ORIG-ASSOCIATE NOT = ZERO
+                       MOVE UHR-ORIG-ASSOCIATE TO WS-DISC-ASSOC-ID
+               END-EVALUATE
+               IF WS-DISC-ASSOC-ID NOT = ZERO
+                   MOVE WS-DISC-ASSOC-ID TO WS-SEARCH-ASSOC-ID
+                   PERFORM 2500-FIND-OR-ADD-ASSOC
+                   IF NOT SKIP-AS-ENTRY
+                       ADD WS-DISC-AMT-2D TO WS-AS-DISC-AMT (AS-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           WRITE ASSOC-RPT-LINE FROM WS-HDG-1
+           WRITE ASSOC-RPT-LINE FROM WS-HDG-2
+           PERFORM VARYING AS-IDX FROM 1 BY 1
+                   UNTIL AS-IDX > WS-ASSOC-COUNT
+               MOVE WS-AS-ID (AS-IDX)          TO WD-ASSOC-ID
+               MOVE WS-AS-PRIMARY-NET (AS-IDX) TO WD-PRIMARY-NET
+               MOVE WS-AS-ASSIST-NET (AS-IDX)  TO WD-ASSIST-NET
+               MOVE WS-AS-MAKEUP-NET (AS-IDX)  TO WD-MAKEUP-NET
+               MOVE WS-AS-RING-CNT (AS-IDX)    TO WD-RING-CNT
+               MOVE WS-AS-DISC-AMT (AS-IDX)    TO WD-DISC-AMT
+               WRITE ASSOC-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE WS-LINE-CNT TO WS-SUM-LINE-CNT
+           WRITE ASSOC-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE ASSOC-RPT-FILE.
