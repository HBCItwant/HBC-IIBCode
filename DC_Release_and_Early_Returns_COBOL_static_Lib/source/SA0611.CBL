@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0611.
+      ****************************************************************
+      *  SA0611 - ORPHAN-RETURN AUDIT AGAINST UDR-ORIGINAL-TRANS-INFO
+      *
+      *  WALKS EVERY SALES-RETURN ('RTN') DETAIL LINE (RECTYPE 05) AND
+      *  CONFIRMS THE ORIGINAL-SALE HEADER CLAIMED IN
+      *  UDR-ORIGINAL-TRANS-INFO (UDR-ORIGTRN-DATE/STORE/TERM/TRACER)
+      *  ACTUALLY EXISTS ON THE UNPACKED SAMASTER FILE AND THAT THE
+      *  ORIGINAL SALE'S DOLLAR TOTAL AGREES WITH THE RETURN.  THE
+      *  UNPACKED SAMASTER FILE IS A FLAT SEQUENTIAL DATASET (SAME AS
+      *  EVERY OTHER PROGRAM THAT READS IT), SO THE ORIGINAL-HEADER
+      *  LOOKUP CANNOT BE DONE BY RANDOM ACCESS.  A FIRST PASS READS
+      *  THE FILE SEQUENTIALLY AND TABLES EVERY RECTYPE 00 HEADER'S
+      *  GROSS AMOUNT BY CRDATE/STORE/TERM/TRANNUM; A SECOND SEQUENTIAL
+      *  PASS THEN WALKS THE RETURN LINES AND LOOKS EACH CLAIMED
+      *  ORIGINAL TRANSACTION UP IN THAT TABLE - SO LOSS PREVENTION IS
+      *  NOT THE ONLY BACKSTOP AGAINST A FABRICATED RETURN.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT ORPHAN-RPT-FILE ASSIGN TO "ORPHNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  ORPHAN-RPT-FILE.
+       01  ORPHAN-RPT-LINE             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+           88  SAMSTR-EOF                    VALUE "10".
+       01  WS-RPT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-LOOKUP-KEY.
+           05  WS-LK-COMPARE-KEY   PIC X(16).
+           05  WS-LK-TRANNUM       PIC 9999.
+       01  WS-ORIG-FOUND-SW        PIC X   VALUE "N".
+           88  ORIG-HDR-FOUND               VALUE "Y".
+       01  WS-ORIG-GROSS-2D        PIC S9(7)V99.
+       01  WS-RTN-GROSS-2D         PIC S9(7)V99.
+       01  WS-AMT-DIFF             PIC S9(7)V99.
+      *****************************************************************
+      *  WS-ORIG-TABLE HOLDS EVERY RECTYPE 00 HEADER'S GROSS AMOUNT,
+      *  KEYED THE SAME WAY A RETURN LINE'S UDR-ORIGINAL-TRANS-INFO
+      *  POINTS BACK AT IT, SO THE SECOND PASS CAN FIND THE ORIGINAL
+      *  TRANSACTION WITHOUT RANDOM FILE ACCESS.
+      *****************************************************************
+       01  WS-MAX-ORIG              PIC S9(4) COMP VALUE 5000.
+       01  WS-ORIG-COUNT            PIC S9(4) COMP VALUE 0.
+       01  WS-ORIG-TABLE.
+           05  WS-ORIG-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY ORIG-IDX ORIG-SRCH-IDX.
+               10  WS-ORIG-KEY.
+                   15  WS-ORIG-COMPARE-KEY  PIC X(16).
+                   15  WS-ORIG-TRANNUM      PIC 9999.
+               10  WS-ORIG-GROSS-TBL        PIC S9(7)V99 COMP-3.
+       01  WS-ORIG-TRUNC-CNT        PIC 9(7) COMP-3 VALUE 0.
+       01  WS-FIRST-RTN-SW         PIC X   VALUE "Y".
+           88  FIRST-RETURN-LINE            VALUE "Y".
+       01  WS-CURR-RTN-TRAN-KEY.
+           05  WS-CURR-COMPARE-KEY  PIC X(16).
+           05  WS-CURR-TRANNUM      PIC 9999.
+           05  WS-CURR-QUALIFIER    PIC XXX.
+       01  WS-SAVE-RTN-TRAN-KEY     PIC X(23).
+      *****************************************************************
+      *  A RETURN TRANSACTION CAN CARRY SEVERAL RETURN LINES AGAINST
+      *  THE SAME ORIGINAL SALE (PARTIAL RETURNS, MULTI-ITEM TICKETS,
+      *  ETC), BUT THE ORIGINAL TRANSACTION HAS ONLY ONE HEADER GROSS
+      *  AMOUNT.  WS-TRAN-RTN-TOTAL-2D ACCUMULATES EVERY RETURN LINE
+      *  IN THE CURRENT RETURN TRANSACTION SO THE AMOUNT COMPARISON IS
+      *  MADE ONCE, AT THE RETURN-TRANSACTION BREAK, AGAINST THE
+      *  ORIGINAL HEADER'S GROSS AS A WHOLE RATHER THAN LINE BY LINE.
+      *****************************************************************
+       01  WS-TRAN-RTN-TOTAL-2D     PIC S9(9)V99.
+       01  WS-TRAN-ORIG-DATE        PIC 9(8).
+       01  WS-TRAN-ORIG-STORE       PIC 9999.
+       01  WS-TRAN-ORIG-TERM        PIC 9999.
+       01  WS-TRAN-ORIG-TRACER      PIC 9999.
+       01  WS-RTN-CNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-EXCP-CNT             PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                PIC X(60) VALUE
+           "SA0611 ORPHAN-RETURN AUDIT - EXCEPTIONS ONLY".
+       01  WS-HDG-2.
+           05  FILLER PIC X(10) VALUE "RTN-STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(10) VALUE "TRACER".
+           05  FILLER PIC X(14) VALUE "RTN-AMOUNT".
+           05  FILLER PIC X(14) VALUE "ORIG-AMOUNT".
+           05  FILLER PIC X(20) VALUE "EXCEPTION".
+       01  WS-DETAIL-LINE.
+           05  WD-STORE             PIC 9999.
+           05  FILLER               PIC X(5).
+           05  WD-TERM              PIC 9999.
+           05  FILLER               PIC X(5).
+           05  WD-TRACER            PIC 9999.
+           05  FILLER               PIC X(5).
+           05  WD-RTN-AMT           PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3).
+           05  WD-ORIG-AMT          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3).
+           05  WD-EXCEPTION         PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(20) VALUE "RETURNS AUDITED: ".
+           05  WS-SUM-RTN-CNT        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(20) VALUE "  EXCEPTIONS: ".
+           05  WS-SUM-EXCP-CNT       PIC ZZZ,ZZ9.
+       01  WS-TRUNC-LINE.
+           05  FILLER               PIC X(54) VALUE
+               "** ORIGINAL-HEADER TABLE FULL - SKIPPED HEADERS: ".
+           05  WS-SUM-TRUNC-CNT      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(45) VALUE
+               " - SOME ORPHANS MAY BE FALSE NOT-FOUND **".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           IF NOT FIRST-RETURN-LINE
+               PERFORM 2260-AUDIT-TRAN-TOTAL
+           END-IF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT ORPHAN-RPT-FILE
+           PERFORM 1100-LOAD-ORIGINAL-HEADERS
+           IF SAMSTR-OK
+               WRITE ORPHAN-RPT-LINE FROM WS-HDG-1
+               WRITE ORPHAN-RPT-LINE FROM WS-HDG-2
+               PERFORM 1300-OPEN-RETURN-PASS
+           ELSE
+               DISPLAY "SA0611 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+
+      *****************************************************************
+      *  1100-LOAD-ORIGINAL-HEADERS IS THE FIRST SEQUENTIAL PASS OVER
+      *  SAMASTER-FILE.  EVERY RECTYPE 00 HEADER IS TABLED BY ITS
+      *  CRDATE/STORE/TERM/TRANNUM SO THE RETURN PASS CAN FIND IT
+      *  WITHOUT RANDOM ACCESS.  ON SUCCESS THE FILE IS LEFT CLOSED SO
+      *  1300-OPEN-RETURN-PASS CAN REOPEN IT AT THE BEGINNING.
+      *****************************************************************
+       1100-LOAD-ORIGINAL-HEADERS.
+           OPEN INPUT SAMASTER-FILE
+           IF SAMSTR-OK
+               PERFORM UNTIL SAMSTR-EOF
+                   READ SAMASTER-FILE
+                       AT END
+                           MOVE "10" TO WS-SAMSTR-STATUS
+                       NOT AT END
+                           IF UHR-RECTYPE = 00
+                               PERFORM 1150-ADD-ORIG-HEADER-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SAMASTER-FILE
+               MOVE "00" TO WS-SAMSTR-STATUS
+           END-IF.
+
+       1150-ADD-ORIG-HEADER-ENTRY.
+           MOVE UHR-CRDATE   TO WS-LK-COMPARE-KEY (1:8)
+           MOVE UHR-STORE    TO WS-LK-COMPARE-KEY (9:4)
+           MOVE UHR-TERMINAL TO WS-LK-COMPARE-KEY (13:4)
+           IF WS-ORIG-COUNT < WS-MAX-ORIG
+               ADD 1 TO WS-ORIG-COUNT
+               SET ORIG-IDX TO WS-ORIG-COUNT
+               MOVE WS-LK-COMPARE-KEY TO WS-ORIG-COMPARE-KEY (ORIG-IDX)
+               MOVE UHR-TRANNUM  TO WS-ORIG-TRANNUM (ORIG-IDX)
+               MOVE UHR-GROSS-2D TO WS-ORIG-GROSS-TBL (ORIG-IDX)
+               IF UHR-GROSS-SIGN = "-"
+                   MULTIPLY -1 BY WS-ORIG-GROSS-TBL (ORIG-IDX)
+               END-IF
+           ELSE
+               DISPLAY "SA0611 - ORIGINAL-HEADER TABLE FULL, SKIPPING "
+                       UHR-STORE " " UHR-CRDATE " " UHR-TRANNUM
+               ADD 1 TO WS-ORIG-TRUNC-CNT
+           END-IF.
+
+       1300-OPEN-RETURN-PASS.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT SAMASTER-FILE
+           IF SAMSTR-OK
+               PERFORM 2100-READ-SAMASTER
+           ELSE
+               DISPLAY "SA0611 - SAMASTER REOPEN FAILED "
+                       WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           IF UHR-RECTYPE = 05 AND SALES-RETURN
+               PERFORM 2250-CHECK-RTN-TRAN-BREAK
+               PERFORM 2200-ACCUMULATE-RETURN-LINE
+           END-IF
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+      *****************************************************************
+      *  2250-CHECK-RTN-TRAN-BREAK DETECTS A CHANGE OF RETURN
+      *  TRANSACTION (STORE/TERM/TRANNUM/QUALIFIER) AND, ON A BREAK,
+      *  AUDITS THE TRANSACTION JUST COMPLETED BEFORE STARTING A FRESH
+      *  ACCUMULATOR FOR THE ONE THAT FOLLOWS.
+      *****************************************************************
+       2250-CHECK-RTN-TRAN-BREAK.
+           MOVE UHR-STORE    TO WS-CURR-COMPARE-KEY (9:4)
+           MOVE UHR-CRDATE   TO WS-CURR-COMPARE-KEY (1:8)
+           MOVE UHR-TERMINAL TO WS-CURR-COMPARE-KEY (13:4)
+           MOVE UHR-TRANNUM  TO WS-CURR-TRANNUM
+           MOVE UHR-UNIQUE-QUALIFIER TO WS-CURR-QUALIFIER
+           IF FIRST-RETURN-LINE
+               MOVE "N" TO WS-FIRST-RTN-SW
+               PERFORM 2270-START-NEW-RTN-TRAN
+           ELSE
+               IF WS-CURR-RTN-TRAN-KEY NOT = WS-SAVE-RTN-TRAN-KEY
+                   PERFORM 2260-AUDIT-TRAN-TOTAL
+                   PERFORM 2270-START-NEW-RTN-TRAN
+               END-IF
+           END-IF.
+
+       2270-START-NEW-RTN-TRAN.
+           MOVE WS-CURR-RTN-TRAN-KEY TO WS-SAVE-RTN-TRAN-KEY
+           MOVE ZERO TO WS-TRAN-RTN-TOTAL-2D.
+
+       2200-ACCUMULATE-RETURN-LINE.
+           ADD 1 TO WS-RTN-CNT
+           MOVE ZERO TO WS-RTN-GROSS-2D
+           MOVE UDR-PRICE-2D TO WS-RTN-GROSS-2D
+           IF UDR-PRICE-SIGN = "-"
+               MULTIPLY -1 BY WS-RTN-GROSS-2D
+           END-IF
+           ADD WS-RTN-GROSS-2D TO WS-TRAN-RTN-TOTAL-2D
+           MOVE UDR-ORIGTRN-DATE   TO WS-TRAN-ORIG-DATE
+           MOVE UDR-ORIGTRN-STORE  TO WS-TRAN-ORIG-STORE
+           MOVE UDR-ORIGTRN-TERM   TO WS-TRAN-ORIG-TERM
+           MOVE UDR-ORIGTRN-TRACER TO WS-TRAN-ORIG-TRACER.
+
+      *****************************************************************
+      *  2260-AUDIT-TRAN-TOTAL FIRES ON A RETURN-TRANSACTION BREAK (AND
+      *  ONCE MORE AT END OF FILE) AND COMPARES THE WHOLE TRANSACTION'S
+      *  ACCUMULATED RETURN AMOUNT AGAINST THE ORIGINAL SALE'S HEADER
+      *  GROSS, SO A MULTI-LINE ORIGINAL SALE OR A PARTIAL RETURN DOES
+      *  NOT FALSELY TRIP "AMOUNT DOES NOT MATCH".
+      *****************************************************************
+       2260-AUDIT-TRAN-TOTAL.
+           MOVE WS-TRAN-ORIG-DATE   TO WS-LK-COMPARE-KEY (1:8)
+           MOVE WS-TRAN-ORIG-STORE  TO WS-LK-COMPARE-KEY (9:4)
+           MOVE WS-TRAN-ORIG-TERM   TO WS-LK-COMPARE-KEY (13:4)
+           MOVE WS-TRAN-ORIG-TRACER TO WS-LK-TRANNUM
+           PERFORM 2300-FIND-ORIGINAL-HEADER
+           IF NOT ORIG-HDR-FOUND
+               MOVE WS-TRAN-ORIG-STORE  TO WD-STORE
+               MOVE WS-TRAN-ORIG-TERM   TO WD-TERM
+               MOVE WS-TRAN-ORIG-TRACER TO WD-TRACER
+               MOVE WS-TRAN-RTN-TOTAL-2D TO WD-RTN-AMT
+               MOVE ZERO               TO WD-ORIG-AMT
+               MOVE "ORIGINAL TRANS NOT FOUND" TO WD-EXCEPTION
+               WRITE ORPHAN-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-EXCP-CNT
+           ELSE
+               COMPUTE WS-AMT-DIFF =
+                   WS-TRAN-RTN-TOTAL-2D + WS-ORIG-GROSS-2D
+               IF FUNCTION ABS(WS-AMT-DIFF) > 0.01
+                   MOVE WS-TRAN-ORIG-STORE  TO WD-STORE
+                   MOVE WS-TRAN-ORIG-TERM   TO WD-TERM
+                   MOVE WS-TRAN-ORIG-TRACER TO WD-TRACER
+                   MOVE WS-TRAN-RTN-TOTAL-2D TO WD-RTN-AMT
+                   MOVE WS-ORIG-GROSS-2D    TO WD-ORIG-AMT
+                   MOVE "AMOUNT DOES NOT MATCH"
+                       TO WD-EXCEPTION
+                   WRITE ORPHAN-RPT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-EXCP-CNT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  2300-FIND-ORIGINAL-HEADER LOOKS THE ORIGINAL TRANSACTION UP IN
+      *  WS-ORIG-TABLE (BUILT BY THE FIRST PASS) INSTEAD OF READING THE
+      *  FILE AGAIN - THE SECOND PASS OWNS THE FILE POSITION AND MUST
+      *  NOT DISTURB IT.
+      *****************************************************************
+       2300-FIND-ORIGINAL-HEADER.
+           MOVE "N" TO WS-ORIG-FOUND-SW
+           MOVE ZERO TO WS-ORIG-GROSS-2D
+           IF WS-ORIG-COUNT > 0
+               PERFORM VARYING ORIG-SRCH-IDX FROM 1 BY 1
+                       UNTIL ORIG-SRCH-IDX > WS-ORIG-COUNT
+                   IF WS-ORIG-KEY (ORIG-SRCH-IDX) = WS-LOOKUP-KEY
+                       SET ORIG-HDR-FOUND TO TRUE
+                       MOVE WS-ORIG-GROSS-TBL (ORIG-SRCH-IDX)
+                           TO WS-ORIG-GROSS-2D
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-RTN-CNT  TO WS-SUM-RTN-CNT
+           MOVE WS-EXCP-CNT TO WS-SUM-EXCP-CNT
+           WRITE ORPHAN-RPT-LINE FROM WS-SUMMARY-LINE.
+           IF WS-ORIG-TRUNC-CNT > 0
+               MOVE WS-ORIG-TRUNC-CNT TO WS-SUM-TRUNC-CNT
+               WRITE ORPHAN-RPT-LINE FROM WS-TRUNC-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE ORPHAN-RPT-FILE.
