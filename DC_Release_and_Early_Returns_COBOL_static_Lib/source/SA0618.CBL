@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SA0618.
+      ****************************************************************
+      *  SA0618 - LOCATOR ORDER FULFILLMENT STATUS EXTRACT
+      *
+      *  WALKS THE UNPACKED SAMASTER FILE AND, FOR EVERY RECTYPE 00
+      *  HEADER SOURCED FROM THE LOCATOR SYSTEM (UHR-TRANS-SOURCE =
+      *  'LOC') CARRYING A POPULATED UHR-LOC-ORDER-NO, CAPTURES THE
+      *  LOCATOR ORDER/SHIPMENT KEY AND FULFILL-FROM STORE, THEN
+      *  WRITES ONE FULFILLMENT-STATUS EXTRACT RECORD FOR EVERY
+      *  RECTYPE 05 LINE UNDER THAT HEADER CARRYING A POPULATED
+      *  UDR-LOC-ORDER-LINENUM.  A RECORD APPEARING HERE MEANS SALES
+      *  AUDIT HAS ALREADY CONFIRMED THE TRANSACTION, SO THE DC NO
+      *  LONGER HAS TO LOOK EACH LOCATOR ORDER UP BY HAND - THIS FILE
+      *  FEEDS STRAIGHT BACK TO THE LOCATOR SYSTEM.  STATUS IS
+      *  "CONFIRMED" UNLESS THE HEADER CARRIES A POPULATED
+      *  UHR-LOC-HOLD-ORDER-TYPE, IN WHICH CASE THE ORDER IS STILL ON
+      *  HOLD AND THE STATUS REPORTS THE HOLD TYPE CODE; THE HOLD
+      *  ITEM COUNT IS CARRIED ON THE EXTRACT LINE AS WELL.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMASTER-FILE ASSIGN TO "SAMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAMSTR-STATUS.
+           SELECT LOCATOR-EXT-FILE ASSIGN TO "LOCFFEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMASTER-FILE.
+       COPY SAMUNPAK.
+       FD  LOCATOR-EXT-FILE.
+       01  LOCATOR-EXT-LINE             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SAMSTR-STATUS        PIC XX  VALUE "00".
+           88  SAMSTR-OK                    VALUE "00".
+       01  WS-EXT-STATUS           PIC XX  VALUE "00".
+       01  WS-EOF-SW               PIC X   VALUE "N".
+           88  END-OF-SAMASTER              VALUE "Y".
+       01  WS-LOC-HDR-SW            PIC X  VALUE "N".
+           88  LOC-HEADER-ACTIVE            VALUE "Y".
+       01  WS-HDR-ORDER-NO          PIC 9(8).
+       01  WS-HDR-SHIPMENT-NUM      PIC 99.
+       01  WS-HDR-HOLD-ORDER-TYPE   PIC X(3).
+       01  WS-HDR-HOLD-ITEM-COUNT   PIC 9(4).
+       01  WS-HDR-FULFILL-STORE     PIC 9(4).
+       01  WS-HDR-STORE             PIC 9999.
+       01  WS-HDR-TERM              PIC 9999.
+       01  WS-HDR-TRANNUM           PIC 9999.
+       01  WS-HDR-CRDATE            PIC 9(8).
+       01  WS-HDR-CNT                PIC 9(7) COMP-3 VALUE 0.
+       01  WS-LINE-CNT               PIC 9(7) COMP-3 VALUE 0.
+       01  WS-HDG-1                  PIC X(70) VALUE
+           "SA0618 LOCATOR ORDER FULFILLMENT STATUS EXTRACT".
+       01  WS-HDG-2.
+           05  FILLER PIC X(10) VALUE "ORDER-NO".
+           05  FILLER PIC X(6)  VALUE "SHIP".
+           05  FILLER PIC X(8)  VALUE "LINENUM".
+           05  FILLER PIC X(8)  VALUE "FF-STORE".
+           05  FILLER PIC X(8)  VALUE "STORE".
+           05  FILLER PIC X(8)  VALUE "TERM".
+           05  FILLER PIC X(10) VALUE "TRANNUM".
+           05  FILLER PIC X(10) VALUE "CRDATE".
+           05  FILLER PIC X(8)  VALUE "HOLD-QTY".
+           05  FILLER PIC X(10) VALUE "STATUS".
+       01  WS-DETAIL-LINE.
+           05  WD-ORDER-NO          PIC 9(8).
+           05  FILLER               PIC X(2).
+           05  WD-SHIPMENT-NUM      PIC 99.
+           05  FILLER               PIC X(4).
+           05  WD-LINENUM           PIC 9(3).
+           05  FILLER               PIC X(5).
+           05  WD-FF-STORE          PIC 9(4).
+           05  FILLER               PIC X(4).
+           05  WD-STORE             PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-TERM              PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-TRANNUM           PIC 9999.
+           05  FILLER               PIC X(4).
+           05  WD-CRDATE            PIC 9(8).
+           05  FILLER               PIC X(4).
+           05  WD-HOLD-ITEM-COUNT   PIC 9(4).
+           05  FILLER               PIC X(2).
+           05  WD-STATUS            PIC X(10).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(24) VALUE
+               "LOCATOR HEADERS: ".
+           05  WS-SUM-HDR-CNT        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(18) VALUE "  LINES EXTR: ".
+           05  WS-SUM-LINE-CNT       PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMASTER
+               UNTIL END-OF-SAMASTER
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMASTER-FILE
+           OPEN OUTPUT LOCATOR-EXT-FILE
+           IF NOT SAMSTR-OK
+               DISPLAY "SA0618 - SAMASTER OPEN FAILED " WS-SAMSTR-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           ELSE
+               WRITE LOCATOR-EXT-LINE FROM WS-HDG-1
+               WRITE LOCATOR-EXT-LINE FROM WS-HDG-2
+               PERFORM 2100-READ-SAMASTER
+           END-IF.
+
+       2000-PROCESS-SAMASTER.
+           EVALUATE UHR-RECTYPE
+               WHEN 00
+                   PERFORM 2200-CHECK-LOCATOR-HEADER
+               WHEN 05
+                   IF LOC-HEADER-ACTIVE
+                       AND UDR-LOC-ORDER-LINENUM NOT = ZERO
+                       PERFORM 2300-EXTRACT-FULFILLMENT-LINE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-SAMASTER.
+
+       2100-READ-SAMASTER.
+           READ SAMASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       2200-CHECK-LOCATOR-HEADER.
+           MOVE "N" TO WS-LOC-HDR-SW
+           IF LOCATOR AND UHR-LOC-ORDER-NO NOT = ZERO
+               MOVE "Y" TO WS-LOC-HDR-SW
+               MOVE UHR-LOC-ORDER-NO        TO WS-HDR-ORDER-NO
+               MOVE UHR-LOC-SHIPMENT-NUM    TO WS-HDR-SHIPMENT-NUM
+               MOVE UHR-LOC-HOLD-ORDER-TYPE  TO WS-HDR-HOLD-ORDER-TYPE
+               MOVE UHR-LOC-HOLD-ITEM-COUNT  TO WS-HDR-HOLD-ITEM-COUNT
+               MOVE UHR-FULFILL-STORE       TO WS-HDR-FULFILL-STORE
+               MOVE UHR-STORE               TO WS-HDR-STORE
+               MOVE UHR-TERMINAL            TO WS-HDR-TERM
+               MOVE UHR-TRANNUM             TO WS-HDR-TRANNUM
+               MOVE UHR-CRDATE              TO WS-HDR-CRDATE
+               ADD 1 TO WS-HDR-CNT
+           END-IF.
+
+       2300-EXTRACT-FULFILLMENT-LINE.
+           MOVE WS-HDR-ORDER-NO       TO WD-ORDER-NO
+           MOVE WS-HDR-SHIPMENT-NUM   TO WD-SHIPMENT-NUM
+           MOVE UDR-LOC-ORDER-LINENUM TO WD-LINENUM
+           IF UDR-FULFILL-STORE NOT = ZERO
+               MOVE UDR-FULFILL-STORE TO WD-FF-STORE
+           ELSE
+               MOVE WS-HDR-FULFILL-STORE TO WD-FF-STORE
+           END-IF
+           MOVE WS-HDR-STORE          TO WD-STORE
+           MOVE WS-HDR-TERM           TO WD-TERM
+           MOVE WS-HDR-TRANNUM        TO WD-TRANNUM
+           MOVE WS-HDR-CRDATE         TO WD-CRDATE
+           MOVE WS-HDR-HOLD-ITEM-COUNT TO WD-HOLD-ITEM-COUNT
+           IF WS-HDR-HOLD-ORDER-TYPE = SPACES
+               MOVE "CONFIRMED"       TO WD-STATUS
+           ELSE
+               STRING "HOLD-" DELIMITED BY SIZE
+                      WS-HDR-HOLD-ORDER-TYPE DELIMITED BY SIZE
+                      INTO WD-STATUS
+           END-IF
+           WRITE LOCATOR-EXT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-CNT.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-HDR-CNT  TO WS-SUM-HDR-CNT
+           MOVE WS-LINE-CNT TO WS-SUM-LINE-CNT
+           WRITE LOCATOR-EXT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE SAMASTER-FILE
+           CLOSE LOCATOR-EXT-FILE.
